@@ -4,24 +4,133 @@ IDENTIFICATION DIVISION.
 ENVIRONMENT DIVISION.
   INPUT-OUTPUT SECTION.
     FILE-CONTROL.
-      *> Debug log file
-      SELECT Debug-Log-File ASSIGN TO "Debug.log"
+      *> Debug log file - the file name is held in WS-Debug-Log-Path
+      *> rather than a literal so it can be configured from Settings.
+      SELECT Debug-Log-File ASSIGN TO WS-Debug-Log-Path
       ORGANISATION LINE SEQUENTIAL
       ACCESS MODE SEQUENTIAL
       FILE STATUS WS-Debug-File-Status.
 
+      *> Persisted application settings (Settings screen)
+      SELECT Config-File ASSIGN TO "CobAll.cfg"
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Config-File-Status.
+
+      *> Permanent audit trail - unlike Debug.log, this is never
+      *> rotated or recreated; it only ever grows.
+      SELECT Audit-File ASSIGN TO "Audit.log"
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Audit-File-Status.
+
+      *> Drop file for ERR-level alerts - appended to like Audit-File,
+      *> so an unattended overnight run still leaves something another
+      *> job can poll and email/page on, not just an on-screen DISPLAY.
+      SELECT Alert-Queue-File ASSIGN TO "AlertQueue.txt"
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Alert-Queue-Status.
+
 DATA DIVISION.
   FILE SECTION.
     FD Debug-Log-File.
-      *> One line in the debug file.
-      01 DLF-Debug-Line PIC X(120).
+      *> One line in the debug file - sized the same as WS-Debug-Line.
+      01 DLF-Debug-Line PIC X(160).
+
+    FD Config-File.
+      *> One line holding the persisted settings.
+      01 CF-Config-Line PIC X(80).
+
+    FD Audit-File.
+      *> One line in the audit trail.
+      01 AF-Audit-Line PIC X(120).
+
+    FD Alert-Queue-File.
+      *> One CSV row: date,time,run id,message.
+      01 AQ-Alert-Line PIC X(120).
 
   WORKING-STORAGE SECTION.
+    *> Config file status
+    01 WS-Config-File-Status PIC XX.
+      88 Config-Opened-Successfully VALUE "00".
+      88 Config-Not-Found VALUE "35".
+
+    *> Persisted settings, loaded from/saved to Config-File
+    01 WS-Config.
+      05 WS-Cfg-Debug-Logging PIC A VALUE "Y".
+        88 Cfg-Debug-Logging-On VALUE "Y".
+        88 Cfg-Debug-Logging-Off VALUE "N".
+      05 WS-Cfg-Log-Threshold PIC X(4) VALUE "DBG".
+      *> Output format used by Sort 'n' Report - TXT (fixed-width,
+      *> the original layout) or CSV.
+      05 WS-Cfg-Report-Format PIC X(3) VALUE "TXT".
+        88 Cfg-Report-Format-Txt VALUE "TXT".
+        88 Cfg-Report-Format-Csv VALUE "CSV".
+      *> Locale for date/number formatting - consumed wherever that's
+      *> been wired up (see IMPLEMENTATION_STATUS.md req039).
+      05 WS-Cfg-Locale PIC X(5) VALUE "en-GB".
+        88 Cfg-Locale-En-Gb VALUE "en-GB".
+        88 Cfg-Locale-En-Us VALUE "en-US".
+
+    *> Reconcile tolerance (offset 56:9, read by SortReport.cob's
+    *> LoadConfig) has no Settings screen field of its own - it's only
+    *> ever set by hand-editing CobAll.cfg. Carried verbatim between
+    *> LoadConfig and SaveConfig so SaveConfig doesn't blank it out
+    *> from under a hand-edit on the next Settings visit.
+    01 WS-Cfg-Reconcile-Tolerance-Raw PIC X(9) VALUE SPACES.
+
+    *> Severity ranking used to apply WS-Cfg-Log-Threshold
+    01 WS-Rank-Input PIC X(4).
+    01 WS-Rank-Output PIC 9 VALUE 0.
+    01 WS-Level-Rank PIC 9 VALUE 0.
+    01 WS-Threshold-Rank PIC 9 VALUE 0.
+
+    *> Debug.log rotation - kept below a size ceiling and rolled over
+    *> on a date boundary instead of being silently recreated.
+    01 WS-Debug-Log-Path PIC X(40) VALUE "Debug.log".
+    01 WS-Rotate-Threshold-Bytes PIC 9(9) COMP-5 VALUE 1000000.
+    01 WS-Log-File-Info.
+      05 WS-Log-File-Size PIC X(8) COMP-X.
+      05 FILLER PIC X(16).
+    01 WS-Log-File-Check-Status PIC S9(9) COMP-5.
+    01 WS-Archive-Log-Name PIC X(40).
+    01 WS-Rename-Status PIC S9(9) COMP-5.
+    01 WS-Log-First-Line PIC X(160).
+
+    *> Archive name is built from the log content's own first-line
+    *> date, not today's date, so a date-boundary rotation doesn't
+    *> mislabel yesterday's lines - WS-Archive-Seq then guards against
+    *> two same-day size-based rotations overwriting each other.
+    01 WS-Archive-Date.
+      05 WS-Archive-Year PIC 9999.
+      05 WS-Archive-Month PIC 99.
+      05 WS-Archive-Day PIC 99.
+    01 WS-Archive-Seq PIC 9(3) VALUE 0.
+    01 WS-Archive-File-Info.
+      05 FILLER PIC X(24).
+    01 WS-Archive-Check-Status PIC S9(9) COMP-5.
+
     *> Log file status
     01 WS-Debug-File-Status PIC XX.
       88 Opened-Successfully VALUE "00".
       88 File-Not-Found VALUE "35".
 
+    *> Audit file status
+    01 WS-Audit-File-Status PIC XX.
+      88 Audit-Opened-Successfully VALUE "00".
+      88 Audit-Not-Found VALUE "35".
+
+    *> Alert queue file status
+    01 WS-Alert-Queue-Status PIC XX.
+      88 Alert-Queue-Opened-Successfully VALUE "00".
+      88 Alert-Queue-Not-Found VALUE "35".
+    01 WS-Alert-Line PIC X(120).
+
+    *> Temp storage for writing to the audit file
+    01 WS-Audit-Line PIC X(120).
+    01 WS-Audit-Message PIC X(80).
+
     *> Log levels for debug file
     01 WS-Log-Levels.
       05 WS-Log-Debug PIC X(3) VALUE "DBG".
@@ -31,7 +140,11 @@ DATA DIVISION.
 
     *> Temp storage for writing to the debug file
     01 WS-Debug-File-Writing.
-      05 WS-Debug-Line PIC X(120).
+      *> Wide enough for the worst-case STRING in WriteDebugMessage
+      *> (date/time/tz/level/run id/terminal/operator/message can run
+      *> to 151 bytes) with headroom to spare - mirrors WriteDebugLog.cob's
+      *> LS-Log-Line.
+      05 WS-Debug-Line PIC X(160).
       05 WS-Debug-Message PIC X(80).
       05 WS-Debug-Level PIC A(4).
 
@@ -48,112 +161,906 @@ DATA DIVISION.
       05 WS-Hour PIC 99.
       05 FILLER PIC X VALUE ":".
       05 WS-Minute PIC 99.
+      05 FILLER PIC X VALUE ":".
+      05 WS-Second PIC 99.
+
+    *> UTC offset of the local shift, appended to each log line so
+    *> runs from different data centers can be cross-referenced.
+    01 WS-Timezone.
+      05 WS-TZ-Sign PIC X.
+      05 WS-TZ-Hour PIC 99.
+      05 WS-TZ-Minute PIC 99.
 
     *> User-provided values for use
     *> throughout the program
     01 WS-User-Input.
-      05 WS-Main-Menu-Choice PIC 9 VALUE 0.
+      05 WS-Main-Menu-Choice PIC 99 VALUE 0.
+      05 WS-Settings-GoBack PIC A VALUE SPACES.
+        88 Valid-Go-Back VALUE "Y" "y" "N" "n".
+      05 WS-Log-Settings-Flag PIC A VALUE SPACES.
+        88 Log-Settings-Requested VALUE "Y" "y".
+        88 Valid-Log-Settings-Flag VALUE "Y" "y" "N" "n".
+      05 WS-LogSettings-GoBack PIC A VALUE SPACES.
+        88 Valid-LogSettings-GoBack VALUE "Y" "y" "N" "n".
+
+    *> Identifies this run in the debug log, so lines from concurrent
+    *> or successive runs can be told apart.
+    01 WS-Run-ID PIC X(14) VALUE SPACES.
+
+    *> Passed to CloseWithError for an abnormal close raised directly
+    *> by main.cob (e.g. an invalid menu/batch function choice).
+    01 WS-Error-Code PIC 999.
+    01 WS-Error-Msg PIC X(70).
+
+    *> Version/build header, stamped as the first Debug.log line of
+    *> every run. Bump WS-CobAll-Version/WS-CobAll-Build-Date when
+    *> cutting a new build.
+    01 WS-CobAll-Version PIC X(10) VALUE "1.0".
+    01 WS-CobAll-Build-Date PIC X(10) VALUE "2026-08-08".
+
+    *> Captured on the login/terminal-identification screen shown
+    *> before the main menu in interactive mode.
+    01 WS-Terminal-ID PIC X(8) VALUE SPACES.
+    01 WS-Operator-ID PIC X(8) VALUE SPACES.
+
+    *> Batch/unattended mode, driven by a PARM of "BATCH=n" on the
+    *> command line (n matches a main menu option). Lets CobAll run
+    *> under JCL without anyone at the screen to answer the menu.
+    01 WS-Parm-Value PIC X(80) VALUE SPACES.
+    01 WS-Batch-Function PIC 9 VALUE 0.
+      88 Batch-Mode-Requested VALUE 1 2.
+
+    *> Holds FUNCTION TRIM(WS-Parm-Value) cut down to what fits
+    *> alongside the literal text in RunBatchMode's WS-Debug-Message
+    *> STRING ("Batch mode started (PARM=" + this + ")" must total no
+    *> more than WS-Debug-Message's 80 bytes) - MOVE onto a field this
+    *> size truncates on the right with no overflow risk, unlike
+    *> STRINGing the full 80-byte WS-Parm-Value in directly.
+    01 WS-Parm-Value-For-Log PIC X(53) VALUE SPACES.
+
+    *> Debug log viewer (menu option 5) - pages Debug.log onto the
+    *> screen instead of leaving SC-Debug-Screen a WIP placeholder.
+    01 WS-Debug-View-Path PIC X(40) VALUE SPACES.
+    01 WS-Debug-View-Lines.
+      05 WS-Debug-View-Line OCCURS 15 TIMES PIC X(160).
+    01 WS-Debug-View-Idx PIC 99 VALUE 0.
+    01 WS-Debug-View-Stop PIC A VALUE SPACES.
+
+    *> Minimum severity the operator asked to see (req012) - ranked
+    *> with the same RankOfLevel/WS-Log-Levels threshold logic
+    *> WriteDebugMessage already uses, so a blank entry (EVALUATE falls
+    *> through to WHEN OTHER) ranks as DBG, i.e. shows everything.
+    01 WS-Debug-View-Filter PIC X(4) VALUE SPACES.
+    01 WS-Debug-View-Filter-Rank PIC 9 VALUE 0.
+    01 WS-Debug-View-Level PIC X(4) VALUE SPACES.
+
+    *> Paging counters for showing the most recent entries first
+    *> (req012) - WS-Debug-View-Total-Count is however many lines pass
+    *> the severity filter across the whole file; each page shows the
+    *> next-oldest 15 of those not yet shown, so the first page shown
+    *> is the most recent one.
+    01 WS-Debug-View-Total-Count PIC 9(7) VALUE 0.
+    01 WS-Debug-View-Shown-Count PIC 9(7) VALUE 0.
+    01 WS-Debug-View-Remaining PIC 9(7) VALUE 0.
+    01 WS-Debug-View-Skip-Count PIC 9(7) VALUE 0.
+    01 WS-Debug-View-Page-Size PIC 99 VALUE 0.
+    01 WS-Debug-View-Match-Count PIC 9(7) VALUE 0.
+
+    *> Daily Summary (menu option 7) - severity counts over today's
+    *> Debug.log lines.
+    01 WS-Summary-Date PIC X(10) VALUE SPACES.
+    01 WS-Summary-Line PIC X(160) VALUE SPACES.
+    01 WS-Summary-Level PIC X(4) VALUE SPACES.
+    01 WS-Summary-Dbg-Count PIC 9(5) VALUE 0.
+    01 WS-Summary-Inf-Count PIC 9(5) VALUE 0.
+    01 WS-Summary-Warn-Count PIC 9(5) VALUE 0.
+    01 WS-Summary-Err-Count PIC 9(5) VALUE 0.
+    01 WS-Summary-Total-Count PIC 9(5) VALUE 0.
+
+    *> Verbatim ERR-level lines for today, shown below the counts.
+    *> Capped at 5 so the listing fits on one screen; WS-Summary-Err-Count
+    *> (the real tally) is what's shown if there are more than that.
+    01 WS-Summary-Err-Lines.
+      05 WS-Summary-Err-Line OCCURS 5 TIMES PIC X(160).
+    01 WS-Summary-Err-Shown-Count PIC 9 VALUE 0.
+
+    *> Today's counts must also include any archive(s) a same-day
+    *> size-triggered rotation (RotateLogIfNeeded/Do-Rotate-Log) moved
+    *> out of the live Debug.log, or the summary would silently
+    *> under-count. WS-Summary-Live-Log-Path stashes the configured
+    *> path while WS-Debug-Log-Path is pointed at each archive in turn
+    *> - Debug-Log-File's SELECT is ASSIGN TO WS-Debug-Log-Path, so
+    *> reusing that same field/FD to read an archive is the same
+    *> dynamic-filename idiom RotateLogIfNeeded already relies on.
+    01 WS-Summary-Live-Log-Path PIC X(40) VALUE SPACES.
 
   *> Menus and other screens
   SCREEN SECTION.
+    COPY "LoginScr.cpy". *> Login/terminal-identification screen
     COPY "Debug.cpy". *> Debug menu
     COPY "Menu.cpy". *> Main Menu
+    COPY "Settings.cpy". *> Settings menu
+    COPY "LogSettingsScr.cpy". *> Settings sub-menu - level/location/locale
+    COPY "HelpScr.cpy". *> Help screen
+    COPY "ErrAlert.cpy". *> ERR-level operator alert
+    COPY "SummaryScr.cpy". *> Daily Summary screen
 
 PROCEDURE DIVISION.
   MainCode.
-    *> Log the program start to the debug file
-    MOVE "INF" TO WS-Debug-Level.
+    *> Load persisted settings before anything gets logged
+    PERFORM LoadConfig.
+
+    *> Stamp this run with a unique ID for debug log correlation
+    MOVE FUNCTION CURRENT-DATE(1:14) TO WS-Run-ID.
+
+    *> Log the program start to the debug file and the audit trail
+    MOVE WS-Log-Info TO WS-Debug-Level.
     MOVE "Program Started" TO WS-Debug-Message.
     PERFORM WriteDebugMessage.
 
+    *> Stamp the version/build header right after, so every run's log
+    *> can be tied back to the build that produced it.
+    MOVE WS-Log-Info TO WS-Debug-Level.
+    STRING
+      "CobAll version " DELIMITED BY SIZE
+      FUNCTION TRIM(WS-CobAll-Version) DELIMITED BY SIZE
+      ", build " DELIMITED BY SIZE
+      FUNCTION TRIM(WS-CobAll-Build-Date) DELIMITED BY SIZE
+      INTO WS-Debug-Message
+    END-STRING.
+    PERFORM WriteDebugMessage.
+
+    MOVE "Program Started" TO WS-Audit-Message.
+    PERFORM WriteAuditMessage.
+
+    *> Pick up a PARM of "BATCH=n" and skip the interactive menu
+    *> entirely when one is present - there's no operator to answer it
+    *> when CobAll is submitted as a batch job.
+    ACCEPT WS-Parm-Value FROM COMMAND-LINE.
+    PERFORM ParseBatchParm.
+
+    IF Batch-Mode-Requested THEN
+      PERFORM RunBatchMode
+      PERFORM CloseProgram
+    END-IF.
+
+    *> Identify the operator and terminal before showing the main
+    *> menu - there's no operator to answer this in batch mode, so
+    *> it only runs on the interactive path.
+    PERFORM LoginScreen.
+
     *> Show the main menu screen
     DISPLAY SC-Main-Menu.
 
     *> Write a debug log for the menu being shown
-    MOVE "DBG" TO WS-Debug-Level.
+    MOVE WS-Log-Debug TO WS-Debug-Level.
     MOVE "Main Menu Screen Shown" TO WS-Debug-Message.
     PERFORM WriteDebugMessage.
 
     *> Accept input for the main menu screen
     ACCEPT SC-Main-Menu.
 
+    *> Record the operator's menu choice in the permanent audit trail
+    STRING
+      "Main menu choice: " DELIMITED BY SIZE
+      WS-Main-Menu-Choice DELIMITED BY SIZE
+      INTO WS-Audit-Message
+    END-STRING.
+    PERFORM WriteAuditMessage.
+
     *> Determine what to do depending on the menu choice
     EVALUATE WS-Main-Menu-Choice
-      *> TODO -> Change Temp Logic
-      WHEN 1 THRU 3
-        DISPLAY SC-Debug-Screen
+      WHEN 1
+        CALL "SortReport" USING WS-Run-ID WS-Terminal-ID WS-Operator-ID
 
-        *> Write to the debug log
-        MOVE "DBG" TO WS-Debug-Level
-        MOVE "Debug screen shown" TO WS-Debug-Message
-        PERFORM WriteDebugMessage
+        PERFORM CloseProgram
 
-        ACCEPT OMITTED
+      WHEN 2
+        CALL "SortMerge" USING WS-Run-ID WS-Terminal-ID WS-Operator-ID
+
+        PERFORM CloseProgram
+
+      WHEN 3
+        PERFORM SettingsScreen
+
+        PERFORM CloseProgram
+
+      WHEN 5
+        PERFORM ViewDebugLogScreen
+
+        PERFORM CloseProgram
+
+      WHEN 6
+        PERFORM HelpScreen
+
+        PERFORM CloseProgram
+
+      WHEN 7
+        PERFORM DailySummaryScreen
 
         PERFORM CloseProgram
       *> User chose to exit
       WHEN 4
-        MOVE "INF" TO WS-Debug-Level
+        MOVE WS-Log-Info TO WS-Debug-Level
         MOVE "Exiting with status 0 (menu option 4)" TO WS-Debug-Message
         PERFORM WriteDebugMessage
         STOP RUN WITH NORMAL STATUS 0
 
       WHEN OTHER
-        MOVE "ERR" TO WS-Debug-Level
+        MOVE 404 TO WS-Error-Code
         STRING
           "Invalid menu option: " DELIMITED BY SIZE
           WS-Main-Menu-Choice DELIMITED BY SIZE
-          ". Exiting with code 404" DELIMITED BY SIZE
+          INTO WS-Error-Msg
+        END-STRING
+        MOVE WS-Error-Msg TO WS-Audit-Message
+        PERFORM WriteAuditMessage
+        CALL "CloseWithError" USING WS-Error-Code WS-Error-Msg WS-Run-ID
+          WS-Terminal-ID WS-Operator-ID
+
+    END-EVALUATE.
+
+  *> Parses a "BATCH=n" PARM off the command line into WS-Batch-Function.
+  *> Anything else leaves WS-Batch-Function at 0, i.e. not batch mode.
+  ParseBatchParm.
+    MOVE 0 TO WS-Batch-Function.
+
+    IF WS-Parm-Value(1:6) = "BATCH=" THEN
+      MOVE WS-Parm-Value(7:1) TO WS-Batch-Function
+    END-IF.
 
-          INTO WS-Debug-Message
+  *> Runs the menu option named by WS-Batch-Function without a screen,
+  *> for an unattended/JCL-driven run.
+  RunBatchMode.
+    MOVE WS-Log-Info TO WS-Debug-Level.
+    MOVE FUNCTION TRIM(WS-Parm-Value) TO WS-Parm-Value-For-Log.
+    STRING
+      "Batch mode started (PARM=" DELIMITED BY SIZE
+      FUNCTION TRIM(WS-Parm-Value-For-Log) DELIMITED BY SIZE
+      ")" DELIMITED BY SIZE
+      INTO WS-Debug-Message
+    END-STRING.
+    PERFORM WriteDebugMessage.
+
+    *> Record which batch function ran in the permanent audit trail -
+    *> batch/JCL-driven runs are the primary unattended production
+    *> path, so they need the same audit record the interactive path
+    *> writes for every main menu choice.
+    STRING
+      "Batch function: " DELIMITED BY SIZE
+      WS-Batch-Function DELIMITED BY SIZE
+      INTO WS-Audit-Message
+    END-STRING.
+    PERFORM WriteAuditMessage.
+
+    EVALUATE WS-Batch-Function
+      WHEN 1
+        CALL "SortReport" USING WS-Run-ID WS-Terminal-ID WS-Operator-ID
+
+      WHEN 2
+        CALL "SortMerge" USING WS-Run-ID WS-Terminal-ID WS-Operator-ID
+
+      WHEN OTHER
+        MOVE 404 TO WS-Error-Code
+        STRING
+          "Invalid batch function: " DELIMITED BY SIZE
+          WS-Batch-Function DELIMITED BY SIZE
+          INTO WS-Error-Msg
         END-STRING
+        MOVE WS-Error-Msg TO WS-Audit-Message
+        PERFORM WriteAuditMessage
+        CALL "CloseWithError" USING WS-Error-Code WS-Error-Msg WS-Run-ID
+          WS-Terminal-ID WS-Operator-ID
+    END-EVALUATE.
 
+  *> Shows the login/terminal-identification screen and records the
+  *> operator and terminal in the debug log and audit trail.
+  LoginScreen.
+    DISPLAY SC-Login.
+    ACCEPT SC-Login.
+
+    MOVE WS-Log-Info TO WS-Debug-Level.
+    STRING
+      "Terminal ID: " DELIMITED BY SIZE
+      FUNCTION TRIM(WS-Terminal-ID) DELIMITED BY SIZE
+      ", Operator ID: " DELIMITED BY SIZE
+      FUNCTION TRIM(WS-Operator-ID) DELIMITED BY SIZE
+      INTO WS-Debug-Message
+    END-STRING.
+    PERFORM WriteDebugMessage.
+
+    MOVE WS-Debug-Message TO WS-Audit-Message.
+    PERFORM WriteAuditMessage.
+
+  *> Displays the Settings screen and processes the operator's choice.
+  SettingsScreen.
+    MOVE WS-Log-Debug TO WS-Debug-Level.
+    MOVE "Settings selected" TO WS-Debug-Message.
+    PERFORM WriteDebugMessage.
+
+    MOVE SPACES TO WS-Settings-GoBack.
+    MOVE "N" TO WS-Log-Settings-Flag.
+    PERFORM UNTIL Valid-Go-Back
+      DISPLAY SC-Settings
+      ACCEPT SC-Settings
+
+      STRING
+        "Settings menu choice: Log Settings=" DELIMITED BY SIZE
+        WS-Log-Settings-Flag DELIMITED BY SIZE
+        ", Back=" DELIMITED BY SIZE
+        WS-Settings-GoBack DELIMITED BY SIZE
+        INTO WS-Audit-Message
+      END-STRING
+      PERFORM WriteAuditMessage
+
+      IF NOT Valid-Go-Back OR NOT Valid-Log-Settings-Flag THEN
+        MOVE WS-Log-Warn TO WS-Debug-Level
+        MOVE "Settings: invalid Y/N input - re-prompting" TO WS-Debug-Message
         PERFORM WriteDebugMessage
-        STOP RUN WITH ERROR 404
+        MOVE SPACES TO WS-Settings-GoBack
+      ELSE IF Log-Settings-Requested THEN
+        PERFORM LogSettingsScreen
+        MOVE SPACES TO WS-Settings-GoBack
+        MOVE "N" TO WS-Log-Settings-Flag
+      END-IF
+      END-IF
+    END-PERFORM.
 
-    END-EVALUATE.
+    PERFORM SaveConfig.
+
+  *> Settings sub-menu - log severity threshold, log file location
+  *> and locale. Split out once the main Settings screen grew past a
+  *> single form's worth of fields.
+  LogSettingsScreen.
+    MOVE SPACES TO WS-LogSettings-GoBack.
+    PERFORM UNTIL Valid-LogSettings-GoBack
+      DISPLAY SC-Log-Settings
+      ACCEPT SC-Log-Settings
+
+      STRING
+        "Log Settings menu choice: Back=" DELIMITED BY SIZE
+        WS-LogSettings-GoBack DELIMITED BY SIZE
+        INTO WS-Audit-Message
+      END-STRING
+      PERFORM WriteAuditMessage
+
+      IF NOT Valid-LogSettings-GoBack THEN
+        MOVE WS-Log-Warn TO WS-Debug-Level
+        MOVE "Log Settings: invalid Back? (Y/N) input - re-prompting" TO WS-Debug-Message
+        PERFORM WriteDebugMessage
+      END-IF
+    END-PERFORM.
+
+  *> Pages through Debug.log 15 lines at a time, most recent entries
+  *> first, optionally filtered to a minimum severity (req012). Debug.log
+  *> is LINE SEQUENTIAL with no random positioning, so "most recent
+  *> first" is done the same way every other restart point in this
+  *> codebase reaches a position: re-reading forward from the start of
+  *> the file each time (see SortMerge.cob's Skip-Already-Processed).
+  ViewDebugLogScreen.
+    MOVE WS-Log-Debug TO WS-Debug-Level.
+    MOVE "Debug log viewer selected" TO WS-Debug-Message.
+    PERFORM WriteDebugMessage.
+
+    MOVE WS-Debug-Log-Path TO WS-Debug-View-Path.
+    MOVE SPACES TO WS-Debug-View-Stop.
+
+    OPEN INPUT Debug-Log-File.
+
+    IF File-Not-Found THEN
+      MOVE SPACES TO WS-Debug-View-Lines
+      MOVE "(Debug.log does not exist yet)" TO WS-Debug-View-Line(1)
+      DISPLAY SC-Debug-Screen
+      ACCEPT OMITTED
+    ELSE
+      CLOSE Debug-Log-File
+
+      MOVE SPACES TO WS-Debug-View-Filter
+      DISPLAY SC-Debug-Filter-Prompt
+      ACCEPT SC-Debug-Filter-Prompt
+
+      MOVE WS-Debug-View-Filter TO WS-Rank-Input
+      PERFORM RankOfLevel
+      MOVE WS-Rank-Output TO WS-Debug-View-Filter-Rank
+
+      PERFORM CountMatchingDebugLines
+      MOVE 0 TO WS-Debug-View-Shown-Count
+
+      IF WS-Debug-View-Total-Count = 0 THEN
+        MOVE SPACES TO WS-Debug-View-Lines
+        MOVE "(No Debug.log lines match that filter)" TO WS-Debug-View-Line(1)
+        DISPLAY SC-Debug-Screen
+        ACCEPT OMITTED
+      ELSE
+        PERFORM UNTIL WS-Debug-View-Stop = "N" OR WS-Debug-View-Stop = "n"
+          PERFORM LoadDebugViewPage
+
+          DISPLAY SC-Debug-Screen
+          IF WS-Debug-View-Shown-Count >= WS-Debug-View-Total-Count THEN
+            ACCEPT OMITTED
+            EXIT PERFORM
+          ELSE
+            ACCEPT SC-Debug-Screen
+
+            STRING
+              "Debug log viewer menu choice: Continue=" DELIMITED BY SIZE
+              WS-Debug-View-Stop DELIMITED BY SIZE
+              INTO WS-Audit-Message
+            END-STRING
+            PERFORM WriteAuditMessage
+          END-IF
+        END-PERFORM
+      END-IF
+    END-IF.
+
+  *> Counts how many Debug.log lines meet WS-Debug-View-Filter-Rank,
+  *> so LoadDebugViewPage knows how many matching lines to skip to
+  *> reach the most-recent-first starting point of each page.
+  CountMatchingDebugLines.
+    MOVE 0 TO WS-Debug-View-Total-Count.
+    OPEN INPUT Debug-Log-File.
+    PERFORM UNTIL File-Not-Found
+      READ Debug-Log-File
+        AT END
+          MOVE "35" TO WS-Debug-File-Status
+        NOT AT END
+          PERFORM ExtractDebugViewLevel
+          MOVE WS-Debug-View-Level TO WS-Rank-Input
+          PERFORM RankOfLevel
+          IF WS-Rank-Output >= WS-Debug-View-Filter-Rank THEN
+            ADD 1 TO WS-Debug-View-Total-Count
+          END-IF
+      END-READ
+    END-PERFORM.
+    CLOSE Debug-Log-File.
+
+  *> Reads the next page (up to 15 lines) of filter-matching lines into
+  *> WS-Debug-View-Lines, skipping however many matching lines have
+  *> already been shown on earlier pages - the net effect is page 1 is
+  *> the newest matching lines, and each later page steps one page
+  *> further back towards the start of the file.
+  LoadDebugViewPage.
+    MOVE SPACES TO WS-Debug-View-Lines.
+
+    COMPUTE WS-Debug-View-Remaining =
+      WS-Debug-View-Total-Count - WS-Debug-View-Shown-Count.
+    IF WS-Debug-View-Remaining > 15 THEN
+      MOVE 15 TO WS-Debug-View-Page-Size
+    ELSE
+      MOVE WS-Debug-View-Remaining TO WS-Debug-View-Page-Size
+    END-IF.
+    COMPUTE WS-Debug-View-Skip-Count =
+      WS-Debug-View-Remaining - WS-Debug-View-Page-Size.
+
+    MOVE 0 TO WS-Debug-View-Match-Count.
+    MOVE 0 TO WS-Debug-View-Idx.
+    OPEN INPUT Debug-Log-File.
+    PERFORM UNTIL File-Not-Found OR WS-Debug-View-Idx >= WS-Debug-View-Page-Size
+      READ Debug-Log-File
+        AT END
+          MOVE "35" TO WS-Debug-File-Status
+        NOT AT END
+          PERFORM ExtractDebugViewLevel
+          MOVE WS-Debug-View-Level TO WS-Rank-Input
+          PERFORM RankOfLevel
+          IF WS-Rank-Output >= WS-Debug-View-Filter-Rank THEN
+            ADD 1 TO WS-Debug-View-Match-Count
+            IF WS-Debug-View-Match-Count > WS-Debug-View-Skip-Count THEN
+              ADD 1 TO WS-Debug-View-Idx
+              MOVE DLF-Debug-Line TO WS-Debug-View-Line(WS-Debug-View-Idx)
+            END-IF
+          END-IF
+      END-READ
+    END-PERFORM.
+    CLOSE Debug-Log-File.
+
+    ADD WS-Debug-View-Page-Size TO WS-Debug-View-Shown-Count.
+
+  *> Pulls the severity out of a Debug.log line for filtering/counting -
+  *> the level sits between "[" and "]" starting at column 29, e.g.
+  *> "...+0000 [INF] (...", same layout CountSummaryLogFile relies on.
+  ExtractDebugViewLevel.
+    MOVE DLF-Debug-Line(29:4) TO WS-Debug-View-Level.
+    IF WS-Debug-View-Level(4:1) = "]" THEN
+      MOVE SPACE TO WS-Debug-View-Level(4:1)
+    END-IF.
+
+  *> Shows a plain-language description of each main menu option.
+  HelpScreen.
+    MOVE WS-Log-Debug TO WS-Debug-Level.
+    MOVE "Help selected" TO WS-Debug-Message.
+    PERFORM WriteDebugMessage.
+
+    DISPLAY SC-Help.
+    ACCEPT OMITTED.
+
+  *> Counts today's Debug.log lines by severity and shows the totals.
+  DailySummaryScreen.
+    MOVE WS-Log-Debug TO WS-Debug-Level.
+    MOVE "Daily summary selected" TO WS-Debug-Message.
+    PERFORM WriteDebugMessage.
+
+    PERFORM InitialiseDate.
+    MOVE WS-Date TO WS-Summary-Date.
+    MOVE 0 TO WS-Summary-Dbg-Count.
+    MOVE 0 TO WS-Summary-Inf-Count.
+    MOVE 0 TO WS-Summary-Warn-Count.
+    MOVE 0 TO WS-Summary-Err-Count.
+    MOVE 0 TO WS-Summary-Total-Count.
+    MOVE SPACES TO WS-Summary-Err-Lines.
+    MOVE 0 TO WS-Summary-Err-Shown-Count.
+
+    *> Count the live Debug.log first.
+    MOVE WS-Debug-Log-Path TO WS-Summary-Live-Log-Path.
+    PERFORM CountSummaryLogFile.
+
+    *> Then count any same-day archive(s) a size-triggered rotation
+    *> already rolled out of the live file - named Debug-YYYYMMDD.log
+    *> (WS-Archive-Seq 0), with "-1", "-2", ... appended for a second,
+    *> third, etc. same-day rotation (Do-Rotate-Log/Build-Archive-Name).
+    MOVE WS-Year TO WS-Archive-Year.
+    MOVE WS-Month TO WS-Archive-Month.
+    MOVE WS-Day TO WS-Archive-Day.
+    MOVE 0 TO WS-Archive-Seq.
+    PERFORM Build-Archive-Name.
+    CALL "CBL_CHECK_FILE_EXIST" USING WS-Archive-Log-Name
+      WS-Archive-File-Info RETURNING WS-Archive-Check-Status
+    END-CALL.
+    PERFORM UNTIL WS-Archive-Check-Status NOT = 0
+      MOVE WS-Archive-Log-Name TO WS-Debug-Log-Path
+      PERFORM CountSummaryLogFile
+      ADD 1 TO WS-Archive-Seq
+      PERFORM Build-Archive-Name
+      CALL "CBL_CHECK_FILE_EXIST" USING WS-Archive-Log-Name
+        WS-Archive-File-Info RETURNING WS-Archive-Check-Status
+      END-CALL
+    END-PERFORM.
+
+    *> Restore the configured path - CountSummaryLogFile repoints it
+    *> at each archive in turn via the shared Debug-Log-File FD.
+    MOVE WS-Summary-Live-Log-Path TO WS-Debug-Log-Path.
+
+    COMPUTE WS-Summary-Total-Count =
+      WS-Summary-Dbg-Count + WS-Summary-Inf-Count
+      + WS-Summary-Warn-Count + WS-Summary-Err-Count.
+
+    DISPLAY SC-Daily-Summary.
+    ACCEPT OMITTED.
+
+  *> Tallies today's severity counts out of whichever file
+  *> WS-Debug-Log-Path currently names (the live log or one of today's
+  *> rotated archives) into the running WS-Summary-* totals.
+  CountSummaryLogFile.
+    OPEN INPUT Debug-Log-File.
+
+    IF NOT File-Not-Found THEN
+      PERFORM UNTIL File-Not-Found
+        READ Debug-Log-File
+          AT END
+            MOVE "35" TO WS-Debug-File-Status
+          NOT AT END
+            MOVE DLF-Debug-Line TO WS-Summary-Line
+            IF WS-Summary-Line(1:10) = WS-Summary-Date THEN
+              *> The level sits between "[" and "]" starting at
+              *> column 29, e.g. "...+0000 [INF] (...".
+              MOVE WS-Summary-Line(29:4) TO WS-Summary-Level
+              IF WS-Summary-Level(4:1) = "]" THEN
+                MOVE SPACE TO WS-Summary-Level(4:1)
+              END-IF
+              EVALUATE FUNCTION TRIM(WS-Summary-Level)
+                WHEN WS-Log-Debug
+                  ADD 1 TO WS-Summary-Dbg-Count
+                WHEN WS-Log-Info
+                  ADD 1 TO WS-Summary-Inf-Count
+                WHEN WS-Log-Warn
+                  ADD 1 TO WS-Summary-Warn-Count
+                WHEN WS-Log-Error
+                  ADD 1 TO WS-Summary-Err-Count
+                  IF WS-Summary-Err-Shown-Count < 5 THEN
+                    ADD 1 TO WS-Summary-Err-Shown-Count
+                    MOVE WS-Summary-Line
+                      TO WS-Summary-Err-Line(WS-Summary-Err-Shown-Count)
+                  END-IF
+              END-EVALUATE
+            END-IF
+        END-READ
+      END-PERFORM
+      CLOSE Debug-Log-File
+    END-IF.
+
+  *> Loads the persisted settings, defaulting if none exist yet.
+  LoadConfig.
+    OPEN INPUT Config-File.
+
+    IF Config-Not-Found THEN
+      MOVE "Y" TO WS-Cfg-Debug-Logging
+      MOVE "DBG" TO WS-Cfg-Log-Threshold
+      MOVE "TXT" TO WS-Cfg-Report-Format
+      MOVE "Debug.log" TO WS-Debug-Log-Path
+      MOVE "en-GB" TO WS-Cfg-Locale
+    ELSE
+      READ Config-File
+        AT END
+          CONTINUE
+        NOT AT END
+          MOVE CF-Config-Line(1:1) TO WS-Cfg-Debug-Logging
+          MOVE CF-Config-Line(3:4) TO WS-Cfg-Log-Threshold
+          MOVE CF-Config-Line(8:3) TO WS-Cfg-Report-Format
+          IF WS-Cfg-Report-Format = SPACES THEN
+            MOVE "TXT" TO WS-Cfg-Report-Format
+          END-IF
+          MOVE CF-Config-Line(11:40) TO WS-Debug-Log-Path
+          IF WS-Debug-Log-Path = SPACES THEN
+            MOVE "Debug.log" TO WS-Debug-Log-Path
+          END-IF
+          MOVE CF-Config-Line(51:5) TO WS-Cfg-Locale
+          IF WS-Cfg-Locale = SPACES THEN
+            MOVE "en-GB" TO WS-Cfg-Locale
+          END-IF
+          MOVE CF-Config-Line(56:9) TO WS-Cfg-Reconcile-Tolerance-Raw
+      END-READ
+      CLOSE Config-File
+    END-IF.
+
+  *> Saves the persisted settings.
+  SaveConfig.
+    MOVE SPACES TO CF-Config-Line.
+    MOVE WS-Cfg-Debug-Logging TO CF-Config-Line(1:1).
+    MOVE WS-Cfg-Log-Threshold TO CF-Config-Line(3:4).
+    MOVE WS-Cfg-Report-Format TO CF-Config-Line(8:3).
+    MOVE WS-Debug-Log-Path TO CF-Config-Line(11:40).
+    MOVE WS-Cfg-Locale TO CF-Config-Line(51:5).
+    *> Carry the hand-edited reconcile tolerance through unchanged -
+    *> there's no Settings field for it, so nothing here should
+    *> overwrite it with spaces.
+    MOVE WS-Cfg-Reconcile-Tolerance-Raw TO CF-Config-Line(56:9).
+    OPEN OUTPUT Config-File.
+    WRITE CF-Config-Line.
+    CLOSE Config-File.
 
   *> Writes debug info to the log file
   WriteDebugMessage.
-    *> Initialise the date variables for the new log file entry
-    PERFORM InitialiseDate.
+    MOVE WS-Debug-Level TO WS-Rank-Input.
+    PERFORM RankOfLevel.
+    MOVE WS-Rank-Output TO WS-Level-Rank.
+    MOVE WS-Cfg-Log-Threshold TO WS-Rank-Input.
+    PERFORM RankOfLevel.
+    MOVE WS-Rank-Output TO WS-Threshold-Rank.
+
+    IF Cfg-Debug-Logging-On AND WS-Level-Rank >= WS-Threshold-Rank THEN
+      *> Initialise the date variables for the new log file entry
+      PERFORM InitialiseDate
+
+      *> Roll Debug.log over to an archive if it's due for rotation
+      PERFORM RotateLogIfNeeded
+
+      *> Open the debug file to append to it
+      OPEN EXTEND Debug-Log-File
+
+      *> If it can't open successfully
+      IF NOT Opened-Successfully THEN
+        *> Store a message for the new log file
+        MOVE WS-Log-Warn TO WS-Debug-Level
+        MOVE "Debug File Recreated" TO WS-Debug-Message
+        *> Overwrite the file (or create it)
+        OPEN OUTPUT Debug-Log-File
+      END-IF
+
+      *> Initialise the temporary debug log variable
+      MOVE SPACES TO WS-Debug-Line
 
-    *> Open the debug file to append to it
-    OPEN EXTEND Debug-Log-File.
+      *> Build the debug log line. Terminal/Operator ID are blank
+      *> until LoginScreen runs (the "Program Started"/version-header
+      *> lines at startup, and every line in batch mode, have no
+      *> operator to identify) - every line from there on carries them.
+      STRING
+        WS-Date DELIMITED BY SIZE
+        ", " DELIMITED BY SIZE
+        WS-Time DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        WS-TZ-Sign DELIMITED BY SIZE
+        WS-TZ-Hour DELIMITED BY SIZE
+        WS-TZ-Minute DELIMITED BY SIZE
+        " [" DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Debug-Level) DELIMITED BY SIZE
+        "] (" DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Run-ID) DELIMITED BY SIZE
+        ") [" DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Terminal-ID) DELIMITED BY SIZE
+        "/" DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Operator-ID) DELIMITED BY SIZE
+        "] " DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Debug-Message) DELIMITED BY SIZE
 
-    *> If it can't open successfully
-    IF NOT Opened-Successfully THEN
-      *> Store a message for the new log file
-      MOVE "WARN" TO WS-Debug-Level
-      MOVE "Debug File Recreated" TO WS-Debug-Message
-      *> Overwrite the file (or create it)
-      OPEN OUTPUT Debug-Log-File
+        *> e.g.: 2026-04-20, 10:24:06 +0000 [DBG] (20260420102406) [T01/OP1] Test
+        INTO WS-Debug-Line
+      END-STRING
+
+      *> Write the debug line to the debug file and close it.
+      MOVE WS-Debug-Line TO DLF-Debug-Line
+      WRITE DLF-Debug-Line
+      CLOSE Debug-Log-File
+
+      *> Alert the operator - don't let an ERR-level line go unseen.
+      *> The on-screen alert only helps an attended interactive
+      *> session, so every ERR also drops a row into AlertQueue.txt
+      *> for an unattended overnight run, where another job can poll
+      *> that file and email/page on it.
+      IF FUNCTION TRIM(WS-Debug-Level) = WS-Log-Error THEN
+        DISPLAY SC-Err-Alert
+        ACCEPT OMITTED
+        PERFORM WriteAlertQueueEntry
+      END-IF
     END-IF.
 
-    *> Initialise the temporary debug log variable
-    MOVE SPACES TO WS-Debug-Line.
+    *> Initialise the debug variables
+    PERFORM InitialiseDebugInfo.
+
+  *> Writes a permanent audit entry. Unlike WriteDebugMessage this
+  *> isn't subject to the debug logging switch/threshold, and
+  *> Audit-File is never rotated or recreated - only ever appended to.
+  WriteAuditMessage.
+    PERFORM InitialiseDate.
+
+    OPEN EXTEND Audit-File.
+
+    IF Audit-Not-Found THEN
+      OPEN OUTPUT Audit-File
+    END-IF.
 
-    *> Build the debug log line
     STRING
       WS-Date DELIMITED BY SIZE
       ", " DELIMITED BY SIZE
       WS-Time DELIMITED BY SIZE
-      " [" DELIMITED BY SIZE
-      FUNCTION TRIM(WS-Debug-Level) DELIMITED BY SIZE
-      "] " DELIMITED BY SIZE
-      FUNCTION TRIM(WS-Debug-Message) DELIMITED BY SIZE
+      " " DELIMITED BY SIZE
+      WS-TZ-Sign DELIMITED BY SIZE
+      WS-TZ-Hour DELIMITED BY SIZE
+      WS-TZ-Minute DELIMITED BY SIZE
+      " (" DELIMITED BY SIZE
+      FUNCTION TRIM(WS-Run-ID) DELIMITED BY SIZE
+      ") " DELIMITED BY SIZE
+      FUNCTION TRIM(WS-Audit-Message) DELIMITED BY SIZE
 
-      *> e.g.: 2026-04-20, 10:24 [DBG] Test
-      INTO WS-Debug-Line
+      *> e.g.: 2026-04-20, 10:24:06 +0000 (20260420102406) Menu 1 chosen
+      INTO WS-Audit-Line
     END-STRING.
 
-    *> Write the debug line to the debug file and close it.
-    MOVE WS-Debug-Line TO DLF-Debug-Line.
-    WRITE DLF-Debug-Line.
-    CLOSE Debug-Log-File.
+    MOVE WS-Audit-Line TO AF-Audit-Line.
+    WRITE AF-Audit-Line.
+    CLOSE Audit-File.
 
-    *> Initialise the debug variables
-    PERFORM InitialiseDebugInfo.
+    MOVE SPACES TO WS-Audit-Message.
+    MOVE SPACES TO WS-Audit-Line.
+
+  *> Archives Debug.log and starts a fresh one once it's too big or
+  *> too old, instead of letting it grow forever or recreating it
+  *> silently on a failed OPEN EXTEND.
+  RotateLogIfNeeded.
+    CALL "CBL_CHECK_FILE_EXIST" USING WS-Debug-Log-Path WS-Log-File-Info
+      RETURNING WS-Log-File-Check-Status
+    END-CALL.
+
+    IF WS-Log-File-Check-Status = 0 THEN
+      *> Read the first line up front - both rotation triggers below
+      *> need the content's own date to name the archive correctly,
+      *> not just the date-boundary check.
+      MOVE SPACES TO WS-Log-First-Line
+      OPEN INPUT Debug-Log-File
+      READ Debug-Log-File
+        AT END
+          CONTINUE
+        NOT AT END
+          MOVE DLF-Debug-Line TO WS-Log-First-Line
+      END-READ
+      CLOSE Debug-Log-File
+
+      IF WS-Log-File-Size > WS-Rotate-Threshold-Bytes THEN
+        PERFORM Do-Rotate-Log
+      ELSE
+        IF WS-Log-First-Line(1:10) NOT = WS-Date
+          AND WS-Log-First-Line NOT = SPACES THEN
+          PERFORM Do-Rotate-Log
+        END-IF
+      END-IF
+    END-IF.
+
+  *> Renames Debug.log to Debug-YYYYMMDD.log so a fresh file can start.
+  *> Named after the log's own first-line date (falling back to today
+  *> only if that line couldn't be read) so a date-boundary rotation
+  *> doesn't mislabel yesterday's content as today's, and with a
+  *> sequence suffix appended whenever that name is already taken so a
+  *> second same-day size rotation can't silently overwrite the first
+  *> archive.
+  Do-Rotate-Log.
+    IF WS-Log-First-Line(1:10) NOT = SPACES THEN
+      MOVE WS-Log-First-Line(1:4) TO WS-Archive-Year
+      MOVE WS-Log-First-Line(6:2) TO WS-Archive-Month
+      MOVE WS-Log-First-Line(9:2) TO WS-Archive-Day
+    ELSE
+      MOVE WS-Year TO WS-Archive-Year
+      MOVE WS-Month TO WS-Archive-Month
+      MOVE WS-Day TO WS-Archive-Day
+    END-IF.
+
+    MOVE 0 TO WS-Archive-Seq.
+    PERFORM Build-Archive-Name.
+    CALL "CBL_CHECK_FILE_EXIST" USING WS-Archive-Log-Name
+      WS-Archive-File-Info RETURNING WS-Archive-Check-Status
+    END-CALL.
+    PERFORM UNTIL WS-Archive-Check-Status NOT = 0
+      ADD 1 TO WS-Archive-Seq
+      PERFORM Build-Archive-Name
+      CALL "CBL_CHECK_FILE_EXIST" USING WS-Archive-Log-Name
+        WS-Archive-File-Info RETURNING WS-Archive-Check-Status
+      END-CALL
+    END-PERFORM.
+
+    CALL "CBL_RENAME_FILE" USING WS-Debug-Log-Path WS-Archive-Log-Name
+      RETURNING WS-Rename-Status
+    END-CALL.
+
+  *> Builds WS-Archive-Log-Name for the current WS-Archive-Date and
+  *> WS-Archive-Seq - seq 0 is the plain YYYYMMDD name, anything higher
+  *> appends "-n" to keep same-day rotations from colliding.
+  Build-Archive-Name.
+    IF WS-Archive-Seq = 0 THEN
+      STRING
+        "Debug-" DELIMITED BY SIZE
+        WS-Archive-Year DELIMITED BY SIZE
+        WS-Archive-Month DELIMITED BY SIZE
+        WS-Archive-Day DELIMITED BY SIZE
+        ".log" DELIMITED BY SIZE
+        INTO WS-Archive-Log-Name
+      END-STRING
+    ELSE
+      STRING
+        "Debug-" DELIMITED BY SIZE
+        WS-Archive-Year DELIMITED BY SIZE
+        WS-Archive-Month DELIMITED BY SIZE
+        WS-Archive-Day DELIMITED BY SIZE
+        "-" DELIMITED BY SIZE
+        WS-Archive-Seq DELIMITED BY SIZE
+        ".log" DELIMITED BY SIZE
+        INTO WS-Archive-Log-Name
+      END-STRING
+    END-IF.
+
+  *> Appends one row to AlertQueue.txt for every ERR-level debug line,
+  *> so a poller watching that file can email/page even when nobody is
+  *> looking at the screen.
+  WriteAlertQueueEntry.
+    STRING
+      WS-Date DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      WS-Time DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      FUNCTION TRIM(WS-Run-ID) DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      FUNCTION TRIM(WS-Debug-Message) DELIMITED BY SIZE
+      INTO WS-Alert-Line
+    END-STRING.
+
+    OPEN EXTEND Alert-Queue-File.
+
+    IF Alert-Queue-Not-Found THEN
+      OPEN OUTPUT Alert-Queue-File
+    END-IF.
+
+    IF Alert-Queue-Opened-Successfully THEN
+      MOVE WS-Alert-Line TO AQ-Alert-Line
+      WRITE AQ-Alert-Line
+      CLOSE Alert-Queue-File
+    END-IF.
+
+  *> Ranks a log level (WS-Rank-Input) for threshold comparison.
+  RankOfLevel.
+    EVALUATE FUNCTION TRIM(WS-Rank-Input)
+      WHEN WS-Log-Debug MOVE 1 TO WS-Rank-Output
+      WHEN WS-Log-Info MOVE 2 TO WS-Rank-Output
+      WHEN WS-Log-Warn MOVE 3 TO WS-Rank-Output
+      WHEN WS-Log-Error MOVE 4 TO WS-Rank-Output
+      WHEN OTHER MOVE 1 TO WS-Rank-Output
+    END-EVALUATE.
 
   *> Initialises the date variables for the log file.
   InitialiseDate.
@@ -165,6 +1072,12 @@ PROCEDURE DIVISION.
     *> Store the current time in the respective variables
     MOVE FUNCTION CURRENT-DATE(9:2) TO WS-Hour.
     MOVE FUNCTION CURRENT-DATE(11:2) TO WS-Minute.
+    MOVE FUNCTION CURRENT-DATE(13:2) TO WS-Second.
+
+    *> Store the UTC offset in the respective variables
+    MOVE FUNCTION CURRENT-DATE(17:1) TO WS-TZ-Sign.
+    MOVE FUNCTION CURRENT-DATE(18:2) TO WS-TZ-Hour.
+    MOVE FUNCTION CURRENT-DATE(20:2) TO WS-TZ-Minute.
 
   *> Initialise the debug log's temporary variables
   InitialiseDebugInfo.
@@ -173,9 +1086,13 @@ PROCEDURE DIVISION.
     MOVE SPACES TO WS-Debug-Line.
 
   CloseProgram.
-    MOVE "INF" TO WS-Debug-Level.
+    MOVE WS-Log-Info TO WS-Debug-Level.
     MOVE "Exiting with status 0" TO WS-Debug-Message.
     PERFORM WriteDebugMessage.
+
+    MOVE "Exiting with status 0" TO WS-Audit-Message.
+    PERFORM WriteAuditMessage.
+
     STOP RUN WITH NORMAL STATUS 0.
 
 END PROGRAM CobAll.
