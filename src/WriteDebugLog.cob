@@ -4,19 +4,97 @@ IDENTIFICATION DIVISION.
 ENVIRONMENT DIVISION.
   INPUT-OUTPUT SECTION.
     FILE-CONTROL.
-      *> Debug log file
-      SELECT Debug-Log-File ASSIGN TO "Debug.log"
+      *> Debug log file - the file name is held in WS-Debug-Log-Path
+      *> rather than a literal so it can be configured from Settings.
+      SELECT Debug-Log-File ASSIGN TO WS-Debug-Log-Path
       ORGANISATION LINE SEQUENTIAL
       ACCESS MODE SEQUENTIAL
       FILE STATUS WS-Debug-File-Status.
 
+      *> Persisted application settings (Settings screen)
+      SELECT Config-File ASSIGN TO "CobAll.cfg"
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Config-File-Status.
+
+      *> Drop file for ERR-level alerts - mirrors CobAll's
+      *> Alert-Queue-File so an unattended overnight run still leaves
+      *> something another job can poll and email/page on.
+      SELECT Alert-Queue-File ASSIGN TO "AlertQueue.txt"
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Alert-Queue-Status.
+
 DATA DIVISION.
   FILE SECTION.
     FD Debug-Log-File.
-      *> One line in the debug file.
-      01 DLF-Debug-Line PIC X(120).
+      *> One line in the debug file. Wide enough for the worst-case
+      *> STRING below (date/time/tz/level/run id/terminal/operator/
+      *> message can run to 151 bytes) with headroom to spare.
+      01 DLF-Debug-Line PIC X(160).
+
+    FD Config-File.
+      *> One line holding the persisted settings.
+      01 CF-Config-Line PIC X(80).
+
+    FD Alert-Queue-File.
+      *> One CSV row: date,time,run id,message.
+      01 AQ-Alert-Line PIC X(120).
 
   WORKING-STORAGE SECTION.
+    *> Config file status
+    01 WS-Config-File-Status PIC XX.
+      88 Config-Opened-Successfully VALUE "00".
+      88 Config-Not-Found VALUE "35".
+
+    *> Persisted settings, loaded from Config-File
+    01 WS-Config.
+      05 WS-Cfg-Debug-Logging PIC A VALUE "Y".
+        88 Cfg-Debug-Logging-On VALUE "Y".
+        88 Cfg-Debug-Logging-Off VALUE "N".
+      05 WS-Cfg-Log-Threshold PIC X(4) VALUE "DBG".
+
+    *> Log levels, mirrors CobAll's WS-Log-Levels
+    01 WS-Log-Levels.
+      05 WS-Log-Debug PIC X(3) VALUE "DBG".
+      05 WS-Log-Info PIC X(3) VALUE "INF".
+      05 WS-Log-Warn PIC X(4) VALUE "WARN".
+      05 WS-Log-Error PIC X(3) VALUE "ERR".
+
+    *> Severity ranking used to apply WS-Cfg-Log-Threshold
+    01 WS-Rank-Input PIC X(4).
+    01 WS-Rank-Output PIC 9 VALUE 0.
+    01 WS-Level-Rank PIC 9 VALUE 0.
+    01 WS-Threshold-Rank PIC 9 VALUE 0.
+
+    *> Debug.log rotation - mirrors CobAll's RotateLogIfNeeded
+    01 WS-Debug-Log-Path PIC X(40) VALUE "Debug.log".
+    01 WS-Rotate-Threshold-Bytes PIC 9(9) COMP-5 VALUE 1000000.
+    01 WS-Log-File-Info.
+      05 WS-Log-File-Size PIC X(8) COMP-X.
+      05 FILLER PIC X(16).
+    01 WS-Log-File-Check-Status PIC S9(9) COMP-5.
+    01 WS-Archive-Log-Name PIC X(40).
+    01 WS-Rename-Status PIC S9(9) COMP-5.
+    01 WS-Log-First-Line PIC X(160).
+
+    *> Archive name is built from the log content's own first-line
+    *> date, not today's date - mirrors CobAll's WS-Archive-Date.
+    01 WS-Archive-Date.
+      05 WS-Archive-Year PIC 9999.
+      05 WS-Archive-Month PIC 99.
+      05 WS-Archive-Day PIC 99.
+    01 WS-Archive-Seq PIC 9(3) VALUE 0.
+    01 WS-Archive-File-Info.
+      05 FILLER PIC X(24).
+    01 WS-Archive-Check-Status PIC S9(9) COMP-5.
+
+    *> Alert queue file status
+    01 WS-Alert-Queue-Status PIC XX.
+      88 Alert-Queue-Opened-Successfully VALUE "00".
+      88 Alert-Queue-Not-Found VALUE "35".
+    01 WS-Alert-Line PIC X(120).
+
     *> Today's date in ISO Format, used in the log file
     01 WS-Date.
       05 WS-Year PIC 9999.
@@ -35,19 +113,63 @@ DATA DIVISION.
       05 WS-Hour PIC 99.
       05 FILLER PIC X VALUE ":".
       05 WS-Minute PIC 99.
+      05 FILLER PIC X VALUE ":".
+      05 WS-Second PIC 99.
+
+    *> UTC offset of the local shift, appended to each log line
+    01 WS-Timezone.
+      05 WS-TZ-Sign PIC X.
+      05 WS-TZ-Hour PIC 99.
+      05 WS-TZ-Minute PIC 99.
 
   LOCAL-STORAGE SECTION.
-    01 LS-Log-Line PIC X(120).
+    *> Sized the same as DLF-Debug-Line - see that field's comment.
+    01 LS-Log-Line PIC X(160).
+
+    *> Mirrors CobAll's WS-Debug-Message, so ErrAlert.cpy can be
+    *> shared between the two programs without renaming its FROM field.
+    01 WS-Debug-Message PIC X(80).
 
   *> Subroutine Parameters
   LINKAGE SECTION.
     01 LK-Log-Level PIC A(4).
     01 LK-Message PIC X(80).
+    01 LK-Run-ID PIC X(14).
+    *> Mirrors CobAll's WS-Terminal-ID/WS-Operator-ID, so a line
+    *> written through this subroutine carries the same "[T/O]"
+    *> segment as one written directly by main.cob's WriteDebugMessage.
+    01 LK-Terminal-ID PIC X(8).
+    01 LK-Operator-ID PIC X(8).
+    *> Mirrors a file status: "00" if the line was written (or there
+    *> was nothing to write because logging is off/filtered), any
+    *> other value is the file status of the failed OPEN.
+    01 LK-Write-Status PIC XX.
 
   SCREEN SECTION.
     COPY "LogError.cpy". *> Debug Log Writing Error Screen
+    COPY "ErrAlert.cpy". *> ERR-level operator alert
+
+PROCEDURE DIVISION USING LK-Log-Level LK-Message LK-Run-ID LK-Terminal-ID
+  LK-Operator-ID LK-Write-Status.
+  *> Honor the Debug Logging on/off switch and severity threshold
+  MOVE "00" TO LK-Write-Status.
+
+  PERFORM LoadConfig.
+  IF Cfg-Debug-Logging-Off THEN
+    GOBACK
+  END-IF.
+
+  MOVE LK-Log-Level TO WS-Rank-Input.
+  PERFORM RankOfLevel.
+  MOVE WS-Rank-Output TO WS-Level-Rank.
+  MOVE WS-Cfg-Log-Threshold TO WS-Rank-Input.
+  PERFORM RankOfLevel.
+  MOVE WS-Rank-Output TO WS-Threshold-Rank.
+
+  IF WS-Level-Rank < WS-Threshold-Rank THEN
+    GOBACK
+  END-IF.
 
-PROCEDURE DIVISION USING LK-Log-Level LK-Message.
   *> Store the current date in the respective variables
   MOVE FUNCTION CURRENT-DATE(1:4) TO WS-Year.
   MOVE FUNCTION CURRENT-DATE(5:2) TO WS-Month.
@@ -56,14 +178,30 @@ PROCEDURE DIVISION USING LK-Log-Level LK-Message.
   *> Store the current time in the respective variables
   MOVE FUNCTION CURRENT-DATE(9:2) TO WS-Hour.
   MOVE FUNCTION CURRENT-DATE(11:2) TO WS-Minute.
+  MOVE FUNCTION CURRENT-DATE(13:2) TO WS-Second.
+
+  *> Store the UTC offset in the respective variables
+  MOVE FUNCTION CURRENT-DATE(17:1) TO WS-TZ-Sign.
+  MOVE FUNCTION CURRENT-DATE(18:2) TO WS-TZ-Hour.
+  MOVE FUNCTION CURRENT-DATE(20:2) TO WS-TZ-Minute.
+
+  *> Roll Debug.log over to an archive if it's due for rotation
+  PERFORM RotateLogIfNeeded.
 
   *> Open the debug file to append to it
   OPEN EXTEND Debug-Log-File.
 
   IF File-Not-Found THEN
       OPEN OUTPUT Debug-Log-File
+      IF NOT Opened-Successfully THEN
+          MOVE WS-Debug-File-Status TO LK-Write-Status
+          DISPLAY SC-Log-Error
+          ACCEPT OMITTED
+          GOBACK
+      END-IF
   ELSE
       IF NOT Opened-Successfully THEN
+          MOVE WS-Debug-File-Status TO LK-Write-Status
           DISPLAY SC-Log-Error
           ACCEPT OMITTED
           GOBACK
@@ -75,12 +213,22 @@ PROCEDURE DIVISION USING LK-Log-Level LK-Message.
     WS-Date DELIMITED BY SIZE
     ", " DELIMITED BY SIZE
     WS-Time DELIMITED BY SIZE
+    " " DELIMITED BY SIZE
+    WS-TZ-Sign DELIMITED BY SIZE
+    WS-TZ-Hour DELIMITED BY SIZE
+    WS-TZ-Minute DELIMITED BY SIZE
     " [" DELIMITED BY SIZE
     FUNCTION TRIM(LK-Log-Level) DELIMITED BY SIZE
+    "] (" DELIMITED BY SIZE
+    FUNCTION TRIM(LK-Run-ID) DELIMITED BY SIZE
+    ") [" DELIMITED BY SIZE
+    FUNCTION TRIM(LK-Terminal-ID) DELIMITED BY SIZE
+    "/" DELIMITED BY SIZE
+    FUNCTION TRIM(LK-Operator-ID) DELIMITED BY SIZE
     "] " DELIMITED BY SIZE
     FUNCTION TRIM(LK-Message) DELIMITED BY SIZE
 
-    *> e.g.: 2026-04-20, 10:24 [DBG] Test
+    *> e.g.: 2026-04-20, 10:24:06 +0000 [DBG] (20260420102406) [T01/OP1] Test
     INTO LS-Log-Line
   END-STRING.
 
@@ -89,6 +237,170 @@ PROCEDURE DIVISION USING LK-Log-Level LK-Message.
   WRITE DLF-Debug-Line.
   CLOSE Debug-Log-File.
 
+  *> Alert the operator - don't let an ERR-level line go unseen. The
+  *> on-screen alert only helps an attended interactive session, so
+  *> every ERR also drops a row into AlertQueue.txt for an unattended
+  *> overnight run, where another job can poll that file and
+  *> email/page on it.
+  IF FUNCTION TRIM(LK-Log-Level) = WS-Log-Error THEN
+    MOVE LK-Message TO WS-Debug-Message
+    DISPLAY SC-Err-Alert
+    ACCEPT OMITTED
+    PERFORM WriteAlertQueueEntry
+  END-IF.
+
   GOBACK.
 
+  *> Loads the persisted settings, defaulting if none exist yet.
+  LoadConfig.
+    OPEN INPUT Config-File.
+
+    IF Config-Not-Found THEN
+      MOVE "Y" TO WS-Cfg-Debug-Logging
+      MOVE "DBG" TO WS-Cfg-Log-Threshold
+      MOVE "Debug.log" TO WS-Debug-Log-Path
+    ELSE
+      READ Config-File
+        AT END
+          CONTINUE
+        NOT AT END
+          MOVE CF-Config-Line(1:1) TO WS-Cfg-Debug-Logging
+          MOVE CF-Config-Line(3:4) TO WS-Cfg-Log-Threshold
+          MOVE CF-Config-Line(11:40) TO WS-Debug-Log-Path
+          IF WS-Debug-Log-Path = SPACES THEN
+            MOVE "Debug.log" TO WS-Debug-Log-Path
+          END-IF
+      END-READ
+      CLOSE Config-File
+    END-IF.
+
+  *> Archives Debug.log and starts a fresh one once it's too big or
+  *> too old, instead of letting it grow forever or recreating it
+  *> silently on a failed OPEN EXTEND.
+  RotateLogIfNeeded.
+    CALL "CBL_CHECK_FILE_EXIST" USING WS-Debug-Log-Path WS-Log-File-Info
+      RETURNING WS-Log-File-Check-Status
+    END-CALL.
+
+    IF WS-Log-File-Check-Status = 0 THEN
+      *> Read the first line up front - both rotation triggers below
+      *> need the content's own date to name the archive correctly.
+      MOVE SPACES TO WS-Log-First-Line
+      OPEN INPUT Debug-Log-File
+      READ Debug-Log-File
+        AT END
+          CONTINUE
+        NOT AT END
+          MOVE DLF-Debug-Line TO WS-Log-First-Line
+      END-READ
+      CLOSE Debug-Log-File
+
+      IF WS-Log-File-Size > WS-Rotate-Threshold-Bytes THEN
+        PERFORM Do-Rotate-Log
+      ELSE
+        IF WS-Log-First-Line(1:10) NOT = WS-Date
+          AND WS-Log-First-Line NOT = SPACES THEN
+          PERFORM Do-Rotate-Log
+        END-IF
+      END-IF
+    END-IF.
+
+  *> Renames Debug.log to Debug-YYYYMMDD.log so a fresh file can start.
+  *> Named after the log's own first-line date (falling back to today
+  *> only if that line couldn't be read) so a date-boundary rotation
+  *> doesn't mislabel yesterday's content as today's, and with a
+  *> sequence suffix appended whenever that name is already taken so a
+  *> second same-day size rotation can't silently overwrite the first
+  *> archive.
+  Do-Rotate-Log.
+    IF WS-Log-First-Line(1:10) NOT = SPACES THEN
+      MOVE WS-Log-First-Line(1:4) TO WS-Archive-Year
+      MOVE WS-Log-First-Line(6:2) TO WS-Archive-Month
+      MOVE WS-Log-First-Line(9:2) TO WS-Archive-Day
+    ELSE
+      MOVE WS-Year TO WS-Archive-Year
+      MOVE WS-Month TO WS-Archive-Month
+      MOVE WS-Day TO WS-Archive-Day
+    END-IF.
+
+    MOVE 0 TO WS-Archive-Seq.
+    PERFORM Build-Archive-Name.
+    CALL "CBL_CHECK_FILE_EXIST" USING WS-Archive-Log-Name
+      WS-Archive-File-Info RETURNING WS-Archive-Check-Status
+    END-CALL.
+    PERFORM UNTIL WS-Archive-Check-Status NOT = 0
+      ADD 1 TO WS-Archive-Seq
+      PERFORM Build-Archive-Name
+      CALL "CBL_CHECK_FILE_EXIST" USING WS-Archive-Log-Name
+        WS-Archive-File-Info RETURNING WS-Archive-Check-Status
+      END-CALL
+    END-PERFORM.
+
+    CALL "CBL_RENAME_FILE" USING WS-Debug-Log-Path WS-Archive-Log-Name
+      RETURNING WS-Rename-Status
+    END-CALL.
+
+  *> Builds WS-Archive-Log-Name for the current WS-Archive-Date and
+  *> WS-Archive-Seq - seq 0 is the plain YYYYMMDD name, anything higher
+  *> appends "-n" to keep same-day rotations from colliding.
+  Build-Archive-Name.
+    IF WS-Archive-Seq = 0 THEN
+      STRING
+        "Debug-" DELIMITED BY SIZE
+        WS-Archive-Year DELIMITED BY SIZE
+        WS-Archive-Month DELIMITED BY SIZE
+        WS-Archive-Day DELIMITED BY SIZE
+        ".log" DELIMITED BY SIZE
+        INTO WS-Archive-Log-Name
+      END-STRING
+    ELSE
+      STRING
+        "Debug-" DELIMITED BY SIZE
+        WS-Archive-Year DELIMITED BY SIZE
+        WS-Archive-Month DELIMITED BY SIZE
+        WS-Archive-Day DELIMITED BY SIZE
+        "-" DELIMITED BY SIZE
+        WS-Archive-Seq DELIMITED BY SIZE
+        ".log" DELIMITED BY SIZE
+        INTO WS-Archive-Log-Name
+      END-STRING
+    END-IF.
+
+  *> Appends one row to AlertQueue.txt for every ERR-level debug line,
+  *> so a poller watching that file can email/page even when nobody is
+  *> looking at the screen.
+  WriteAlertQueueEntry.
+    STRING
+      WS-Date DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      WS-Time DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      FUNCTION TRIM(LK-Run-ID) DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      FUNCTION TRIM(LK-Message) DELIMITED BY SIZE
+      INTO WS-Alert-Line
+    END-STRING.
+
+    OPEN EXTEND Alert-Queue-File.
+
+    IF Alert-Queue-Not-Found THEN
+      OPEN OUTPUT Alert-Queue-File
+    END-IF.
+
+    IF Alert-Queue-Opened-Successfully THEN
+      MOVE WS-Alert-Line TO AQ-Alert-Line
+      WRITE AQ-Alert-Line
+      CLOSE Alert-Queue-File
+    END-IF.
+
+  *> Ranks a log level (WS-Rank-Input) for threshold comparison.
+  RankOfLevel.
+    EVALUATE FUNCTION TRIM(WS-Rank-Input)
+      WHEN WS-Log-Debug MOVE 1 TO WS-Rank-Output
+      WHEN WS-Log-Info MOVE 2 TO WS-Rank-Output
+      WHEN WS-Log-Warn MOVE 3 TO WS-Rank-Output
+      WHEN WS-Log-Error MOVE 4 TO WS-Rank-Output
+      WHEN OTHER MOVE 1 TO WS-Rank-Output
+    END-EVALUATE.
+
 END PROGRAM WriteDebugLog.
