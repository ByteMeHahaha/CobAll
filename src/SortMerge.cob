@@ -0,0 +1,714 @@
+IDENTIFICATION DIVISION.
+  PROGRAM-ID. SortMerge.
+
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+      *> First of the two sorted daily feed files to merge.
+      SELECT Merge-In-File-1 ASSIGN TO WS-Merge-In-Path-1
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Merge-In-Status-1.
+
+      *> Second of the two sorted daily feed files to merge.
+      SELECT Merge-In-File-2 ASSIGN TO WS-Merge-In-Path-2
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Merge-In-Status-2.
+
+      *> Combined output produced by the merge.
+      SELECT Merge-Out-File ASSIGN TO WS-Merge-Out-Path
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Merge-Out-Status.
+
+      *> Checkpoint/restart progress marker - lets an interrupted
+      *> merge pick up where it left off instead of starting over.
+      SELECT Checkpoint-File ASSIGN TO WS-Checkpoint-Path
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Checkpoint-Status.
+
+      *> Indexed alternative to Merge-In-File-1/2, for when an input
+      *> is a Trans Master (built by Sort 'n' Report) instead of a
+      *> flat LINE SEQUENTIAL extract.
+      SELECT Merge-In-Indexed-File-1 ASSIGN TO WS-Merge-In-Path-1
+      ORGANISATION INDEXED
+      ACCESS MODE SEQUENTIAL
+      RECORD KEY IS MX1-Key
+      FILE STATUS WS-Merge-In-Indexed-Status-1.
+
+      SELECT Merge-In-Indexed-File-2 ASSIGN TO WS-Merge-In-Path-2
+      ORGANISATION INDEXED
+      ACCESS MODE SEQUENTIAL
+      RECORD KEY IS MX2-Key
+      FILE STATUS WS-Merge-In-Indexed-Status-2.
+
+DATA DIVISION.
+  FILE SECTION.
+    FD Merge-In-File-1.
+      COPY "TransRecord.cpy" REPLACING ==:PREFIX:== BY ==MI1==.
+
+    FD Merge-In-File-2.
+      COPY "TransRecord.cpy" REPLACING ==:PREFIX:== BY ==MI2==.
+
+    FD Merge-Out-File.
+      COPY "TransRecord.cpy" REPLACING ==:PREFIX:== BY ==MO==.
+
+    FD Merge-In-Indexed-File-1.
+      COPY "TransRecord.cpy" REPLACING ==:PREFIX:== BY ==MX1==.
+
+    FD Merge-In-Indexed-File-2.
+      COPY "TransRecord.cpy" REPLACING ==:PREFIX:== BY ==MX2==.
+
+    FD Checkpoint-File.
+      *> Fixed-width snapshot of the running counts, one line.
+      01 CKP-Line.
+        05 CKP-Records-Read-1 PIC 9(7).
+        05 CKP-Records-Read-2 PIC 9(7).
+        05 CKP-Records-Written PIC 9(7).
+        05 CKP-Matched-Count PIC 9(7).
+        05 CKP-Unmatched-Count-1 PIC 9(7).
+        05 CKP-Unmatched-Count-2 PIC 9(7).
+        *> Key-range/duplicate-key tracking (WS-Low-Key-1/-2 etc.) must
+        *> also survive a checkpoint resume - otherwise Track-Key-Stats-
+        *> 1/-2 restarts from blank low/high/prev values on the first
+        *> record after resume instead of the real running state, which
+        *> corrupts the key range and under-counts duplicates that span
+        *> the checkpoint boundary.
+        05 CKP-Low-Key-1 PIC X(10).
+        05 CKP-High-Key-1 PIC X(10).
+        05 CKP-Prev-Key-1 PIC X(10).
+        05 CKP-Dup-Key-Count-1 PIC 9(7).
+        05 CKP-Low-Key-2 PIC X(10).
+        05 CKP-High-Key-2 PIC X(10).
+        05 CKP-Prev-Key-2 PIC X(10).
+        05 CKP-Dup-Key-Count-2 PIC 9(7).
+
+  WORKING-STORAGE SECTION.
+    01 WS-Merge-In-Path-1 PIC X(40) VALUE SPACES.
+    01 WS-Merge-In-Path-2 PIC X(40) VALUE SPACES.
+    01 WS-Merge-Out-Path PIC X(40) VALUE SPACES.
+
+    *> Each input's file organization - Sequential (flat, LINE
+    *> SEQUENTIAL extract, the original/default) or Indexed (a Trans
+    *> Master built by Sort 'n' Report). Independent per input, so one
+    *> side can be a fresh extract while the other is a kept master.
+    01 WS-Merge-In-Org-1 PIC 9 VALUE 1.
+      88 Merge-In-1-Sequential VALUE 1.
+      88 Merge-In-1-Indexed VALUE 2.
+    01 WS-Merge-In-Org-2 PIC 9 VALUE 1.
+      88 Merge-In-2-Sequential VALUE 1.
+      88 Merge-In-2-Indexed VALUE 2.
+
+    01 WS-Merge-In-Status-1 PIC XX.
+      88 Merge-In-1-Opened-OK VALUE "00".
+      88 Merge-In-1-Not-Found VALUE "35".
+      88 Merge-In-1-At-End VALUE "10".
+
+    01 WS-Merge-In-Status-2 PIC XX.
+      88 Merge-In-2-Opened-OK VALUE "00".
+      88 Merge-In-2-Not-Found VALUE "35".
+      88 Merge-In-2-At-End VALUE "10".
+
+    01 WS-Merge-In-Indexed-Status-1 PIC XX.
+      88 Merge-In-Indexed-1-Opened-OK VALUE "00".
+      88 Merge-In-Indexed-1-Not-Found VALUE "35".
+    01 WS-Merge-In-Indexed-Status-2 PIC XX.
+      88 Merge-In-Indexed-2-Opened-OK VALUE "00".
+      88 Merge-In-Indexed-2-Not-Found VALUE "35".
+
+    *> Combined not-found flags, set from whichever of the two status
+    *> fields above actually applies to each input's chosen org.
+    01 WS-Merge-In-Not-Found-1 PIC A VALUE "N".
+      88 Merge-In-1-File-Not-Found VALUE "Y".
+    01 WS-Merge-In-Not-Found-2 PIC A VALUE "N".
+      88 Merge-In-2-File-Not-Found VALUE "Y".
+
+    *> Dry run - walks both inputs and reports what the merge would
+    *> do, without touching Merge-Out-File or the checkpoint.
+    01 WS-Dry-Run-Flag PIC A VALUE "N".
+      88 Dry-Run-Requested VALUE "Y" "y".
+    01 WS-Dry-Run-Label PIC X(40) VALUE SPACES.
+
+    *> EBCDIC transcoding for file exchange - when requested, every
+    *> output record is translated from ASCII to EBCDIC (code page 037)
+    *> before it's written, so Merge-Out-File can be handed to a system
+    *> that expects EBCDIC. Covers letters, digits and space, which is
+    *> everything TransRecord.cpy's fields actually contain.
+    01 WS-Transcode-Flag PIC A VALUE "N".
+      88 Transcode-Requested VALUE "Y" "y".
+    01 WS-Ascii-Chars PIC X(63) VALUE
+      "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789 ".
+    01 WS-Ebcdic-Chars PIC X(63) VALUE
+      X"C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8E9818283848586878889919293949596979899A2A3A4A5A6A7A8A9F0F1F2F3F4F5F6F7F8F940".
+
+    *> Emptiness checks - an input file that exists but has nothing in
+    *> it is just as unusable as one that's missing entirely.
+    01 WS-Merge-In-File-Info-1.
+      05 WS-Merge-In-Size-1 PIC X(8) COMP-X.
+      05 FILLER PIC X(16).
+    01 WS-Merge-In-File-Info-2.
+      05 WS-Merge-In-Size-2 PIC X(8) COMP-X.
+      05 FILLER PIC X(16).
+    01 WS-Merge-In-Check-Status-1 PIC S9(9) COMP-5.
+    01 WS-Merge-In-Check-Status-2 PIC S9(9) COMP-5.
+    01 WS-Merge-In-Empty-Flag-1 PIC A VALUE "N".
+      88 Merge-In-1-Is-Empty VALUE "Y".
+    01 WS-Merge-In-Empty-Flag-2 PIC A VALUE "N".
+      88 Merge-In-2-Is-Empty VALUE "Y".
+
+    01 WS-Merge-Out-Status PIC XX.
+      88 Merge-Out-Opened-OK VALUE "00".
+
+    *> Checkpoint/restart
+    01 WS-Checkpoint-Path PIC X(40) VALUE "SortMerge.ckp".
+    01 WS-Checkpoint-Status PIC XX.
+      88 Checkpoint-Opened-Successfully VALUE "00".
+      88 Checkpoint-Not-Found VALUE "35".
+    01 WS-Checkpoint-Interval PIC 9(4) VALUE 50.
+    01 WS-Resuming PIC A VALUE "N".
+      88 Resuming-From-Checkpoint VALUE "Y".
+    01 WS-Skip-Idx PIC 9(7) VALUE 0.
+    01 WS-Delete-Status PIC S9(9) COMP-5.
+
+    01 WS-At-End-1 PIC X VALUE "N".
+      88 File-1-At-End VALUE "Y".
+    01 WS-At-End-2 PIC X VALUE "N".
+      88 File-2-At-End VALUE "Y".
+
+    01 WS-Records-Read-1 PIC 9(7) VALUE 0.
+    01 WS-Records-Read-2 PIC 9(7) VALUE 0.
+    01 WS-Records-Written PIC 9(7) VALUE 0.
+    01 WS-Matched-Count PIC 9(7) VALUE 0.
+    01 WS-Unmatched-Count-1 PIC 9(7) VALUE 0.
+    01 WS-Unmatched-Count-2 PIC 9(7) VALUE 0.
+
+    *> Reconciliation - every matched pair consumes two input records
+    *> but produces one output record, so expected output is the two
+    *> input counts less the matched count.
+    01 WS-Expected-Written PIC 9(7) VALUE 0.
+
+    *> Key range and duplicate-key tracking per input, reported on the
+    *> dry run screen (req032) - also tracked on a real run since it
+    *> costs nothing extra to keep current while each side is read.
+    01 WS-Low-Key-1 PIC X(10) VALUE SPACES.
+    01 WS-High-Key-1 PIC X(10) VALUE SPACES.
+    01 WS-Prev-Key-1 PIC X(10) VALUE SPACES.
+    01 WS-Dup-Key-Count-1 PIC 9(7) VALUE 0.
+    01 WS-Low-Key-2 PIC X(10) VALUE SPACES.
+    01 WS-High-Key-2 PIC X(10) VALUE SPACES.
+    01 WS-Prev-Key-2 PIC X(10) VALUE SPACES.
+    01 WS-Dup-Key-Count-2 PIC 9(7) VALUE 0.
+    01 WS-Key-Range-Label-1 PIC X(40) VALUE SPACES.
+    01 WS-Key-Range-Label-2 PIC X(40) VALUE SPACES.
+    01 WS-Dup-Key-Label PIC X(60) VALUE SPACES.
+
+    01 WS-Log-Level PIC A(4).
+    01 WS-Log-Message PIC X(80).
+    01 WS-Log-Write-Status PIC XX.
+
+    *> Parameters for the CloseWithError call made when an input is
+    *> missing or empty - req009's catalog entry 410 covers both.
+    01 WS-Error-Code PIC 999 VALUE 0.
+    01 WS-Error-Msg PIC X(70) VALUE SPACES.
+
+    *> Elapsed run time for the merge, same start/end-seconds
+    *> approach as SortReport.cob.
+    01 WS-Start-Seconds PIC 9(5)V99.
+    01 WS-End-Seconds PIC 9(5)V99.
+    01 WS-Elapsed-Seconds PIC 9(5)V99.
+
+  *> Subroutine Parameters
+  LINKAGE SECTION.
+    01 LK-Run-ID PIC X(14).
+    01 LK-Terminal-ID PIC X(8).
+    01 LK-Operator-ID PIC X(8).
+
+  SCREEN SECTION.
+    COPY "SortMergeScr.cpy". *> Sort and Merge Files screens
+
+PROCEDURE DIVISION USING LK-Run-ID LK-Terminal-ID LK-Operator-ID.
+  SortMergeMain.
+    MOVE "INF" TO WS-Log-Level.
+    MOVE "Sort and Merge Files selected" TO WS-Log-Message.
+    CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+        LK-Terminal-ID LK-Operator-ID
+      WS-Log-Write-Status.
+
+    DISPLAY SC-Sort-Merge-Menu.
+    ACCEPT SC-Sort-Merge-Menu.
+
+    *> The cheap file-size emptiness check only means anything for a
+    *> flat LINE SEQUENTIAL extract - an indexed file always carries
+    *> index overhead, so an empty one isn't reliably zero bytes. An
+    *> indexed input that turns out to have no records just merges
+    *> through as if its file were already at end.
+    MOVE "N" TO WS-Merge-In-Empty-Flag-1.
+    IF Merge-In-1-Sequential THEN
+      CALL "CBL_CHECK_FILE_EXIST" USING WS-Merge-In-Path-1 WS-Merge-In-File-Info-1
+        RETURNING WS-Merge-In-Check-Status-1
+      END-CALL
+      IF WS-Merge-In-Check-Status-1 = 0 AND WS-Merge-In-Size-1 = 0 THEN
+        MOVE "Y" TO WS-Merge-In-Empty-Flag-1
+      END-IF
+    END-IF.
+    MOVE "N" TO WS-Merge-In-Empty-Flag-2.
+    IF Merge-In-2-Sequential THEN
+      CALL "CBL_CHECK_FILE_EXIST" USING WS-Merge-In-Path-2 WS-Merge-In-File-Info-2
+        RETURNING WS-Merge-In-Check-Status-2
+      END-CALL
+      IF WS-Merge-In-Check-Status-2 = 0 AND WS-Merge-In-Size-2 = 0 THEN
+        MOVE "Y" TO WS-Merge-In-Empty-Flag-2
+      END-IF
+    END-IF.
+
+    IF Merge-In-1-Indexed THEN
+      OPEN INPUT Merge-In-Indexed-File-1
+    ELSE
+      OPEN INPUT Merge-In-File-1
+    END-IF.
+    IF Merge-In-2-Indexed THEN
+      OPEN INPUT Merge-In-Indexed-File-2
+    ELSE
+      OPEN INPUT Merge-In-File-2
+    END-IF.
+
+    MOVE "N" TO WS-Merge-In-Not-Found-1.
+    IF Merge-In-1-Indexed THEN
+      IF Merge-In-Indexed-1-Not-Found THEN
+        MOVE "Y" TO WS-Merge-In-Not-Found-1
+      END-IF
+    ELSE
+      IF Merge-In-1-Not-Found THEN
+        MOVE "Y" TO WS-Merge-In-Not-Found-1
+      END-IF
+    END-IF.
+    MOVE "N" TO WS-Merge-In-Not-Found-2.
+    IF Merge-In-2-Indexed THEN
+      IF Merge-In-Indexed-2-Not-Found THEN
+        MOVE "Y" TO WS-Merge-In-Not-Found-2
+      END-IF
+    ELSE
+      IF Merge-In-2-Not-Found THEN
+        MOVE "Y" TO WS-Merge-In-Not-Found-2
+      END-IF
+    END-IF.
+
+    IF Merge-In-1-File-Not-Found OR Merge-In-2-File-Not-Found THEN
+      MOVE 410 TO WS-Error-Code
+      MOVE "Input file not found" TO WS-Error-Msg
+      CALL "CloseWithError" USING WS-Error-Code WS-Error-Msg LK-Run-ID
+        LK-Terminal-ID LK-Operator-ID
+    ELSE IF Merge-In-1-Is-Empty OR Merge-In-2-Is-Empty THEN
+      IF Merge-In-1-Indexed THEN
+        CLOSE Merge-In-Indexed-File-1
+      ELSE
+        CLOSE Merge-In-File-1
+      END-IF
+      IF Merge-In-2-Indexed THEN
+        CLOSE Merge-In-Indexed-File-2
+      ELSE
+        CLOSE Merge-In-File-2
+      END-IF
+      MOVE 410 TO WS-Error-Code
+      MOVE "Input file is empty" TO WS-Error-Msg
+      CALL "CloseWithError" USING WS-Error-Code WS-Error-Msg LK-Run-ID
+        LK-Terminal-ID LK-Operator-ID
+    ELSE
+      MOVE SPACES TO WS-Dry-Run-Label
+      IF Dry-Run-Requested THEN
+        MOVE "** DRY RUN - no output was written **" TO WS-Dry-Run-Label
+        MOVE "INF" TO WS-Log-Level
+        MOVE "Sort and Merge Files: dry run - no output or checkpoint will be written" TO WS-Log-Message
+        CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+        LK-Terminal-ID LK-Operator-ID
+          WS-Log-Write-Status
+      ELSE
+        PERFORM LoadCheckpointIfPresent
+
+        IF Resuming-From-Checkpoint THEN
+          MOVE "INF" TO WS-Log-Level
+          STRING
+            "Sort and Merge Files: resuming from checkpoint - " DELIMITED BY SIZE
+            WS-Records-Read-1 DELIMITED BY SIZE
+            "+" DELIMITED BY SIZE
+            WS-Records-Read-2 DELIMITED BY SIZE
+            " record(s) already processed" DELIMITED BY SIZE
+            INTO WS-Log-Message
+          END-STRING
+          CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+        LK-Terminal-ID LK-Operator-ID
+            WS-Log-Write-Status
+          PERFORM Skip-Already-Processed
+          OPEN EXTEND Merge-Out-File
+        ELSE
+          OPEN OUTPUT Merge-Out-File
+        END-IF
+      END-IF
+
+      MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-Start-Seconds
+
+      PERFORM Read-Next-1
+      PERFORM Read-Next-2
+      PERFORM Merge-Loop UNTIL File-1-At-End AND File-2-At-End
+
+      IF NOT Dry-Run-Requested THEN
+        CLOSE Merge-Out-File
+      END-IF
+
+      MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-End-Seconds
+      COMPUTE WS-Elapsed-Seconds =
+        WS-End-Seconds - WS-Start-Seconds
+      IF WS-Elapsed-Seconds < 0 THEN
+        *> Run crossed midnight - not worth chasing in a batch
+        *> window this short, just report 0 rather than a negative.
+        MOVE 0 TO WS-Elapsed-Seconds
+      END-IF
+
+      MOVE "INF" TO WS-Log-Level
+      STRING
+        "Sort and Merge Files done - " DELIMITED BY SIZE
+        WS-Records-Written DELIMITED BY SIZE
+        " rec(s), " DELIMITED BY SIZE
+        WS-Elapsed-Seconds DELIMITED BY SIZE
+        "s" DELIMITED BY SIZE
+        INTO WS-Log-Message
+      END-STRING
+      CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+        LK-Terminal-ID LK-Operator-ID
+        WS-Log-Write-Status
+
+      PERFORM ReconcileCounts
+
+      IF NOT Dry-Run-Requested THEN
+        *> The run finished cleanly - the checkpoint no longer applies.
+        CALL "CBL_DELETE_FILE" USING WS-Checkpoint-Path
+          RETURNING WS-Delete-Status
+        END-CALL
+      END-IF
+    END-IF
+    END-IF.
+
+    IF Merge-In-1-Indexed THEN
+      CLOSE Merge-In-Indexed-File-1
+    ELSE
+      CLOSE Merge-In-File-1
+    END-IF.
+    IF Merge-In-2-Indexed THEN
+      CLOSE Merge-In-Indexed-File-2
+    ELSE
+      CLOSE Merge-In-File-2
+    END-IF.
+
+    STRING
+      "Key range (file 1): " DELIMITED BY SIZE
+      FUNCTION TRIM(WS-Low-Key-1) DELIMITED BY SIZE
+      " - " DELIMITED BY SIZE
+      FUNCTION TRIM(WS-High-Key-1) DELIMITED BY SIZE
+      INTO WS-Key-Range-Label-1
+    END-STRING.
+    STRING
+      "Key range (file 2): " DELIMITED BY SIZE
+      FUNCTION TRIM(WS-Low-Key-2) DELIMITED BY SIZE
+      " - " DELIMITED BY SIZE
+      FUNCTION TRIM(WS-High-Key-2) DELIMITED BY SIZE
+      INTO WS-Key-Range-Label-2
+    END-STRING.
+    STRING
+      "Duplicate keys: " DELIMITED BY SIZE
+      WS-Dup-Key-Count-1 DELIMITED BY SIZE
+      " (file 1), " DELIMITED BY SIZE
+      WS-Dup-Key-Count-2 DELIMITED BY SIZE
+      " (file 2)" DELIMITED BY SIZE
+      INTO WS-Dup-Key-Label
+    END-STRING.
+
+    DISPLAY SC-Sort-Merge-Done.
+    ACCEPT OMITTED.
+
+    GOBACK.
+
+  *> One step of the two-way key-compare merge. WRITE is skipped on a
+  *> dry run - everything else (counts, the key-compare itself) runs
+  *> exactly as normal so the counts reported are what a real run
+  *> would produce.
+  Merge-Loop.
+    EVALUATE TRUE
+      WHEN File-1-At-End
+        MOVE MI2-Record TO MO-Record
+        IF NOT Dry-Run-Requested THEN
+          IF Transcode-Requested THEN
+            PERFORM TranscodeOutputRecord
+          END-IF
+          WRITE MO-Record
+        END-IF
+        ADD 1 TO WS-Records-Written WS-Unmatched-Count-2
+        PERFORM Read-Next-2
+
+      WHEN File-2-At-End
+        MOVE MI1-Record TO MO-Record
+        IF NOT Dry-Run-Requested THEN
+          IF Transcode-Requested THEN
+            PERFORM TranscodeOutputRecord
+          END-IF
+          WRITE MO-Record
+        END-IF
+        ADD 1 TO WS-Records-Written WS-Unmatched-Count-1
+        PERFORM Read-Next-1
+
+      WHEN MI1-Key < MI2-Key
+        MOVE MI1-Record TO MO-Record
+        IF NOT Dry-Run-Requested THEN
+          IF Transcode-Requested THEN
+            PERFORM TranscodeOutputRecord
+          END-IF
+          WRITE MO-Record
+        END-IF
+        ADD 1 TO WS-Records-Written WS-Unmatched-Count-1
+        PERFORM Read-Next-1
+
+      WHEN MI1-Key > MI2-Key
+        MOVE MI2-Record TO MO-Record
+        IF NOT Dry-Run-Requested THEN
+          IF Transcode-Requested THEN
+            PERFORM TranscodeOutputRecord
+          END-IF
+          WRITE MO-Record
+        END-IF
+        ADD 1 TO WS-Records-Written WS-Unmatched-Count-2
+        PERFORM Read-Next-2
+
+      WHEN OTHER
+        MOVE MI1-Record TO MO-Record
+        IF NOT Dry-Run-Requested THEN
+          IF Transcode-Requested THEN
+            PERFORM TranscodeOutputRecord
+          END-IF
+          WRITE MO-Record
+        END-IF
+        ADD 1 TO WS-Records-Written WS-Matched-Count
+        PERFORM Read-Next-1
+        PERFORM Read-Next-2
+    END-EVALUATE.
+
+    IF NOT Dry-Run-Requested
+      AND FUNCTION MOD(WS-Records-Written, WS-Checkpoint-Interval) = 0 THEN
+      PERFORM WriteCheckpoint
+    END-IF.
+
+  *> Translates MO-Record in place from ASCII to EBCDIC (code page 037)
+  *> ahead of WRITE, for exchange with a system that expects EBCDIC.
+  TranscodeOutputRecord.
+    INSPECT MO-Record CONVERTING WS-Ascii-Chars TO WS-Ebcdic-Chars.
+
+  Read-Next-1.
+    IF Merge-In-1-Indexed THEN
+      READ Merge-In-Indexed-File-1
+        AT END
+          MOVE "Y" TO WS-At-End-1
+        NOT AT END
+          MOVE MX1-Record TO MI1-Record
+          ADD 1 TO WS-Records-Read-1
+          PERFORM Track-Key-Stats-1
+      END-READ
+    ELSE
+      READ Merge-In-File-1
+        AT END
+          MOVE "Y" TO WS-At-End-1
+        NOT AT END
+          ADD 1 TO WS-Records-Read-1
+          PERFORM Track-Key-Stats-1
+      END-READ
+    END-IF.
+
+  Read-Next-2.
+    IF Merge-In-2-Indexed THEN
+      READ Merge-In-Indexed-File-2
+        AT END
+          MOVE "Y" TO WS-At-End-2
+        NOT AT END
+          MOVE MX2-Record TO MI2-Record
+          ADD 1 TO WS-Records-Read-2
+          PERFORM Track-Key-Stats-2
+      END-READ
+    ELSE
+      READ Merge-In-File-2
+        AT END
+          MOVE "Y" TO WS-At-End-2
+        NOT AT END
+          ADD 1 TO WS-Records-Read-2
+          PERFORM Track-Key-Stats-2
+      END-READ
+    END-IF.
+
+  *> Tracks file 1's key range and counts any duplicate-key collision
+  *> (the same key appearing in back-to-back input records - both
+  *> inputs are expected pre-sorted and unique by key, so adjacent
+  *> equal keys are the only cheap way to spot a collision in one pass).
+  Track-Key-Stats-1.
+    IF WS-Records-Read-1 = 1 THEN
+      MOVE MI1-Key TO WS-Low-Key-1 WS-High-Key-1 WS-Prev-Key-1
+    ELSE
+      IF MI1-Key < WS-Low-Key-1 THEN
+        MOVE MI1-Key TO WS-Low-Key-1
+      END-IF
+      IF MI1-Key > WS-High-Key-1 THEN
+        MOVE MI1-Key TO WS-High-Key-1
+      END-IF
+      IF MI1-Key = WS-Prev-Key-1 THEN
+        ADD 1 TO WS-Dup-Key-Count-1
+      END-IF
+      MOVE MI1-Key TO WS-Prev-Key-1
+    END-IF.
+
+  *> Same as Track-Key-Stats-1, for file 2.
+  Track-Key-Stats-2.
+    IF WS-Records-Read-2 = 1 THEN
+      MOVE MI2-Key TO WS-Low-Key-2 WS-High-Key-2 WS-Prev-Key-2
+    ELSE
+      IF MI2-Key < WS-Low-Key-2 THEN
+        MOVE MI2-Key TO WS-Low-Key-2
+      END-IF
+      IF MI2-Key > WS-High-Key-2 THEN
+        MOVE MI2-Key TO WS-High-Key-2
+      END-IF
+      IF MI2-Key = WS-Prev-Key-2 THEN
+        ADD 1 TO WS-Dup-Key-Count-2
+      END-IF
+      MOVE MI2-Key TO WS-Prev-Key-2
+    END-IF.
+
+  *> Confirms every input record was accounted for in the output -
+  *> each matched pair consumes two input records but produces one
+  *> output record, so a mismatch here means the merge dropped or
+  *> duplicated something.
+  ReconcileCounts.
+    COMPUTE WS-Expected-Written =
+      WS-Records-Read-1 + WS-Records-Read-2 - WS-Matched-Count.
+
+    IF WS-Expected-Written NOT = WS-Records-Written THEN
+      MOVE "WARN" TO WS-Log-Level
+      STRING
+        "Sort and Merge Files: record count mismatch - read " DELIMITED BY SIZE
+        WS-Records-Read-1 DELIMITED BY SIZE
+        "+" DELIMITED BY SIZE
+        WS-Records-Read-2 DELIMITED BY SIZE
+        ", matched " DELIMITED BY SIZE
+        WS-Matched-Count DELIMITED BY SIZE
+        ", expected " DELIMITED BY SIZE
+        WS-Expected-Written DELIMITED BY SIZE
+        " written, got " DELIMITED BY SIZE
+        WS-Records-Written DELIMITED BY SIZE
+        INTO WS-Log-Message
+      END-STRING
+    ELSE
+      MOVE "INF" TO WS-Log-Level
+      STRING
+        "Sort and Merge Files: reconciled - read " DELIMITED BY SIZE
+        WS-Records-Read-1 DELIMITED BY SIZE
+        "+" DELIMITED BY SIZE
+        WS-Records-Read-2 DELIMITED BY SIZE
+        ", matched " DELIMITED BY SIZE
+        WS-Matched-Count DELIMITED BY SIZE
+        ", unmatched " DELIMITED BY SIZE
+        WS-Unmatched-Count-1 DELIMITED BY SIZE
+        "+" DELIMITED BY SIZE
+        WS-Unmatched-Count-2 DELIMITED BY SIZE
+        INTO WS-Log-Message
+      END-STRING
+    END-IF.
+
+    CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+        LK-Terminal-ID LK-Operator-ID
+      WS-Log-Write-Status.
+
+  *> Snapshots the running counts so a later run can resume here.
+  WriteCheckpoint.
+    MOVE WS-Records-Read-1 TO CKP-Records-Read-1.
+    MOVE WS-Records-Read-2 TO CKP-Records-Read-2.
+    MOVE WS-Records-Written TO CKP-Records-Written.
+    MOVE WS-Matched-Count TO CKP-Matched-Count.
+    MOVE WS-Unmatched-Count-1 TO CKP-Unmatched-Count-1.
+    MOVE WS-Unmatched-Count-2 TO CKP-Unmatched-Count-2.
+    MOVE WS-Low-Key-1 TO CKP-Low-Key-1.
+    MOVE WS-High-Key-1 TO CKP-High-Key-1.
+    MOVE WS-Prev-Key-1 TO CKP-Prev-Key-1.
+    MOVE WS-Dup-Key-Count-1 TO CKP-Dup-Key-Count-1.
+    MOVE WS-Low-Key-2 TO CKP-Low-Key-2.
+    MOVE WS-High-Key-2 TO CKP-High-Key-2.
+    MOVE WS-Prev-Key-2 TO CKP-Prev-Key-2.
+    MOVE WS-Dup-Key-Count-2 TO CKP-Dup-Key-Count-2.
+
+    OPEN OUTPUT Checkpoint-File.
+    WRITE CKP-Line.
+    CLOSE Checkpoint-File.
+
+  *> Loads the last checkpoint, if one exists, restoring the running
+  *> counts so the merge can pick up from there instead of from zero.
+  LoadCheckpointIfPresent.
+    OPEN INPUT Checkpoint-File.
+
+    IF Checkpoint-Not-Found THEN
+      MOVE "N" TO WS-Resuming
+    ELSE
+      READ Checkpoint-File
+        AT END
+          MOVE "N" TO WS-Resuming
+        NOT AT END
+          MOVE CKP-Records-Read-1 TO WS-Records-Read-1
+          MOVE CKP-Records-Read-2 TO WS-Records-Read-2
+          MOVE CKP-Records-Written TO WS-Records-Written
+          MOVE CKP-Matched-Count TO WS-Matched-Count
+          MOVE CKP-Unmatched-Count-1 TO WS-Unmatched-Count-1
+          MOVE CKP-Unmatched-Count-2 TO WS-Unmatched-Count-2
+          MOVE CKP-Low-Key-1 TO WS-Low-Key-1
+          MOVE CKP-High-Key-1 TO WS-High-Key-1
+          MOVE CKP-Prev-Key-1 TO WS-Prev-Key-1
+          MOVE CKP-Dup-Key-Count-1 TO WS-Dup-Key-Count-1
+          MOVE CKP-Low-Key-2 TO WS-Low-Key-2
+          MOVE CKP-High-Key-2 TO WS-High-Key-2
+          MOVE CKP-Prev-Key-2 TO WS-Prev-Key-2
+          MOVE CKP-Dup-Key-Count-2 TO WS-Dup-Key-Count-2
+          MOVE "Y" TO WS-Resuming
+      END-READ
+      CLOSE Checkpoint-File
+    END-IF.
+
+  *> Re-reads (and discards) the records already accounted for by the
+  *> checkpoint, so the next Read-Next-1/2 picks up where the
+  *> interrupted run left off. Sequential files have no random
+  *> positioning in this repo, so re-reading forward is how every
+  *> other restart point in this program is reached.
+  Skip-Already-Processed.
+    PERFORM VARYING WS-Skip-Idx FROM 1 BY 1
+      UNTIL WS-Skip-Idx > WS-Records-Read-1
+      IF Merge-In-1-Indexed THEN
+        READ Merge-In-Indexed-File-1
+          AT END
+            EXIT PERFORM
+        END-READ
+      ELSE
+        READ Merge-In-File-1
+          AT END
+            EXIT PERFORM
+        END-READ
+      END-IF
+    END-PERFORM.
+
+    PERFORM VARYING WS-Skip-Idx FROM 1 BY 1
+      UNTIL WS-Skip-Idx > WS-Records-Read-2
+      IF Merge-In-2-Indexed THEN
+        READ Merge-In-Indexed-File-2
+          AT END
+            EXIT PERFORM
+        END-READ
+      ELSE
+        READ Merge-In-File-2
+          AT END
+            EXIT PERFORM
+        END-READ
+      END-IF
+    END-PERFORM.
+
+END PROGRAM SortMerge.
