@@ -0,0 +1,8 @@
+*> Shared daily transaction record layout. Callers supply the
+*> record/field prefix via REPLACING, e.g.:
+*>   COPY "TransRecord.cpy" REPLACING ==:PREFIX:== BY ==TE==.
+01 :PREFIX:-Record.
+  05 :PREFIX:-Key PIC X(10).
+  05 :PREFIX:-Date PIC X(8).
+  05 :PREFIX:-Amount PIC S9(9)V99.
+  05 :PREFIX:-Status PIC X(1).
