@@ -0,0 +1,861 @@
+IDENTIFICATION DIVISION.
+  PROGRAM-ID. SortReport.
+
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+      *> Daily transaction extract - the input to be sorted.
+      SELECT Trans-Extract-File ASSIGN TO WS-Extract-Path
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Extract-File-Status.
+
+      *> Intermediate sort work file.
+      SELECT Sort-Work-File ASSIGN TO "SortReport.srt".
+
+      *> Printed/viewable report produced from the sorted extract.
+      SELECT Report-Out-File ASSIGN TO WS-Report-Out-Path
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Report-Out-Status.
+
+      *> Keyed transaction master file, refreshed from each sorted
+      *> extract so other programs can look a transaction up by key.
+      *> ACCESS MODE DYNAMIC (not SEQUENTIAL) because Write-Report has
+      *> to WRITE a new key, or REWRITE an existing one to accumulate a
+      *> repeated key's transactions, in whatever order the sorted
+      *> extract presents them - SEQUENTIAL access only allows a WRITE
+      *> to succeed when keys are presented in ascending order, which
+      *> the operator's Transaction Date sort choice does not guarantee.
+      SELECT Trans-Master-File ASSIGN TO WS-Trans-Master-Path
+      ORGANISATION INDEXED
+      ACCESS MODE DYNAMIC
+      RECORD KEY IS TM-Key
+      FILE STATUS WS-Trans-Master-Status.
+
+      *> Persisted application settings (Settings screen) - read here
+      *> for the report output format.
+      SELECT Config-File ASSIGN TO "CobAll.cfg"
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Config-File-Status.
+
+      *> Previous run's Trans Master, kept aside by reconciliation mode
+      *> so this run's (freshly rebuilt) master can be key-compared
+      *> against it before it gets overwritten again next time.
+      SELECT Prior-Master-File ASSIGN TO WS-Prior-Master-Path
+      ORGANISATION INDEXED
+      ACCESS MODE SEQUENTIAL
+      RECORD KEY IS PM-Key
+      FILE STATUS WS-Prior-Master-Status.
+
+      *> Reconciliation mode's Added/Removed/Changed/Unchanged report.
+      SELECT Reconcile-Out-File ASSIGN TO WS-Reconcile-Out-Path
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Reconcile-Out-Status.
+
+      *> Print queue feed - on a real mainframe this would be ASSIGN
+      *> TO a ddname (e.g. PRTQUEUE) backed by a SYSOUT=* DD card in
+      *> the JCL so it goes straight to the spool; here it's appended
+      *> to like Audit-File/TicketFeed.csv so a print daemon can pick
+      *> new reports up from it.
+      SELECT Print-Queue-File ASSIGN TO WS-Print-Queue-Path
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Print-Queue-Status.
+
+DATA DIVISION.
+  FILE SECTION.
+    FD Trans-Extract-File.
+      *> Daily transaction extract record.
+      COPY "TransRecord.cpy" REPLACING ==:PREFIX:== BY ==TE==.
+
+    SD Sort-Work-File.
+      COPY "TransRecord.cpy" REPLACING ==:PREFIX:== BY ==SW==.
+
+    FD Report-Out-File.
+      01 RO-Line PIC X(132).
+
+    FD Trans-Master-File.
+      *> Keyed copy of each transaction, rebuilt by every sort run.
+      COPY "TransRecord.cpy" REPLACING ==:PREFIX:== BY ==TM==.
+
+    FD Config-File.
+      *> One line holding the persisted settings.
+      01 CF-Config-Line PIC X(80).
+
+    FD Print-Queue-File.
+      *> One spooled print line - same width as Report-Out-File.
+      01 PQ-Line PIC X(132).
+
+    FD Prior-Master-File.
+      *> Same layout as Trans-Master-File - last run's snapshot.
+      COPY "TransRecord.cpy" REPLACING ==:PREFIX:== BY ==PM==.
+
+    FD Reconcile-Out-File.
+      01 RCO-Line PIC X(132).
+
+  WORKING-STORAGE SECTION.
+    *> Path of the extract to sort. Defaulted for now; driven by
+    *> settings/PARM once that plumbing exists.
+    01 WS-Extract-Path PIC X(80) VALUE "TransExtract.dat".
+    01 WS-Extract-File-Status PIC XX.
+      88 Extract-Opened-Successfully VALUE "00".
+      88 Extract-Not-Found VALUE "35".
+
+    *> Emptiness check - an extract that exists but has nothing in it
+    *> is just as unusable as one that's missing entirely.
+    01 WS-Extract-File-Info.
+      05 WS-Extract-File-Size PIC X(8) COMP-X.
+      05 FILLER PIC X(16).
+    01 WS-Extract-File-Check-Status PIC S9(9) COMP-5.
+    01 WS-Extract-Empty-Flag PIC A VALUE "N".
+      88 Extract-Is-Empty VALUE "Y".
+
+    01 WS-Report-Out-Path PIC X(80) VALUE "SortReport.txt".
+    01 WS-Report-Out-Status PIC XX.
+
+    01 WS-Trans-Master-Path PIC X(80) VALUE "TransMaster.dat".
+    01 WS-Trans-Master-Status PIC XX.
+      88 Trans-Master-Opened-Successfully VALUE "00".
+
+    *> Holds the incoming transaction's values across the READ in
+    *> Accumulate-Trans-Master, which overwrites TM-Record's fields
+    *> with the stored row for the same key.
+    01 WS-TM-Accum-Date PIC X(8).
+    01 WS-TM-Accum-Amount PIC S9(9)V99.
+    01 WS-TM-Accum-Status PIC X(1).
+
+    *> Config file status - mirrors CobAll's WS-Config-File-Status
+    01 WS-Config-File-Status PIC XX.
+      88 Config-Opened-Successfully VALUE "00".
+      88 Config-Not-Found VALUE "35".
+
+    *> Report output format, loaded from Config-File - mirrors
+    *> CobAll's WS-Cfg-Report-Format.
+    01 WS-Cfg-Report-Format PIC X(3) VALUE "TXT".
+      88 Cfg-Report-Format-Txt VALUE "TXT".
+      88 Cfg-Report-Format-Csv VALUE "CSV".
+
+    *> Locale, loaded from Config-File - mirrors CobAll's
+    *> WS-Cfg-Locale, used to format the report's date column.
+    01 WS-Cfg-Locale PIC X(5) VALUE "en-GB".
+      88 Cfg-Locale-En-Gb VALUE "en-GB".
+      88 Cfg-Locale-En-Us VALUE "en-US".
+
+    *> Reconcile amount tolerance, loaded from Config-File - an amount
+    *> difference at or below this is not reported as "changed" by
+    *> Reconcile-Loop. No Settings screen field writes this yet (it's
+    *> hand-edited into CobAll.cfg), so it defaults to 0, which keeps
+    *> the old exact-match behaviour for anyone who hasn't set it.
+    01 WS-Cfg-Reconcile-Tolerance PIC 9(7)V99 VALUE 0.
+
+    *> Date formatting - FormatDateForLocale reads an 8-byte YYYYMMDD
+    *> date from WS-Unformatted-Date and leaves the locale-appropriate
+    *> rendering in WS-Formatted-Date.
+    01 WS-Unformatted-Date PIC X(8).
+    01 WS-Formatted-Date PIC X(10).
+
+    *> Operator's choice on SC-Sort-Report-Menu: 1 = Branch/Account Key
+    *> (SW-Key), 2 = Transaction Date (SW-Date). Drives both the SORT's
+    *> major key and the control-break grouping in Write-Report.
+    01 WS-Sort-Key-Choice PIC 9 VALUE 0.
+
+    01 WS-Records-Read PIC 9(7) VALUE 0.
+    01 WS-Records-Written PIC 9(7) VALUE 0.
+
+    01 WS-Log-Level PIC A(4).
+    01 WS-Log-Message PIC X(80).
+    01 WS-Log-Write-Status PIC XX.
+
+    *> Parameters for the CloseWithError call made when the extract is
+    *> missing or empty - req009's catalog entry 410 covers both.
+    01 WS-Error-Code PIC 999 VALUE 0.
+    01 WS-Error-Msg PIC X(70) VALUE SPACES.
+
+    *> Elapsed run time for the major operation, same
+    *> start/end-seconds approach as SortMerge.cob.
+    01 WS-Start-Seconds PIC 9(5)V99.
+    01 WS-End-Seconds PIC 9(5)V99.
+    01 WS-Elapsed-Seconds PIC 9(5)V99.
+
+    01 WS-Report-Heading.
+      05 FILLER PIC X(14) VALUE "Key        ".
+      05 FILLER PIC X(12) VALUE "Date    ".
+      05 FILLER PIC X(14) VALUE "Amount      ".
+      05 FILLER PIC X(6) VALUE "St".
+
+    01 WS-Report-Detail.
+      05 RD-Key PIC X(10).
+      05 FILLER PIC X(4) VALUE SPACES.
+      *> Holds WS-Formatted-Date (DD/MM/YYYY or MM/DD/YYYY per
+      *> WS-Cfg-Locale) rather than the raw YYYYMMDD extract value.
+      05 RD-Date PIC X(10).
+      05 FILLER PIC X(2) VALUE SPACES.
+      05 RD-Amount PIC Z,ZZZ,ZZ9.99-.
+      05 FILLER PIC X(4) VALUE SPACES.
+      05 RD-Status PIC X(1).
+
+    *> Control-break subtotal/grand-total line, printed whenever
+    *> SW-Status changes and once more at the end of the report.
+    01 WS-Report-Total.
+      05 FILLER PIC X(10) VALUE SPACES.
+      *> Wide enough for "Subtotal (" + a 10-byte break value + "):".
+      05 RT-Label PIC X(24).
+      05 RT-Amount PIC Z,ZZZ,ZZ9.99-.
+
+    *> CSV line-building area, used instead of WS-Report-Detail/
+    *> WS-Report-Total when Cfg-Report-Format-Csv is set.
+    01 WS-Csv-Line PIC X(132).
+    01 WS-Csv-Amount PIC -(9)9.99.
+
+    *> Control-break value - holds whichever field WS-Sort-Key-Choice
+    *> selected (SW-Key or SW-Date) for the record just returned, wide
+    *> enough for either (SW-Key is 10 bytes, SW-Date is 8).
+    01 WS-Control-Break-Value PIC X(10) VALUE SPACES.
+    01 WS-Current-Break-Value PIC X(10) VALUE SPACES.
+    01 WS-First-Record PIC X VALUE "Y".
+      88 First-Record VALUE "Y".
+    01 WS-Group-Total PIC S9(9)V99 VALUE 0.
+    01 WS-Grand-Total PIC S9(9)V99 VALUE 0.
+
+    *> Reconciliation mode - compares this run's Trans Master against
+    *> the previous run's, which is kept aside under
+    *> WS-Prior-Master-Path before Write-Report rebuilds
+    *> Trans-Master-File from scratch.
+    01 WS-Reconcile-Flag PIC A VALUE "N".
+      88 Reconcile-Requested VALUE "Y" "y".
+
+    01 WS-Prior-Master-Path PIC X(80) VALUE "TransMaster.prior".
+    01 WS-Prior-Master-Status PIC XX.
+      88 Prior-Master-Opened-Successfully VALUE "00".
+      88 Prior-Master-Not-Found VALUE "35".
+
+    01 WS-Prior-Master-Info.
+      05 WS-Prior-Master-Size PIC X(8) COMP-X.
+      05 FILLER PIC X(16).
+    01 WS-Prior-Master-Check-Status PIC S9(9) COMP-5.
+    01 WS-Prior-Master-Exists-Flag PIC A VALUE "N".
+      88 Prior-Master-Exists VALUE "Y".
+    01 WS-Rename-Status PIC S9(9) COMP-5.
+
+    01 WS-Reconcile-Out-Path PIC X(80) VALUE "Reconcile.txt".
+    01 WS-Reconcile-Out-Status PIC XX.
+
+    01 WS-At-End-Curr PIC X VALUE "N".
+      88 Current-Master-At-End VALUE "Y".
+    01 WS-At-End-Prior PIC X VALUE "N".
+      88 Prior-Master-At-End VALUE "Y".
+
+    01 WS-Reconcile-Added-Count PIC 9(7) VALUE 0.
+    01 WS-Reconcile-Removed-Count PIC 9(7) VALUE 0.
+    01 WS-Reconcile-Changed-Count PIC 9(7) VALUE 0.
+    01 WS-Reconcile-Unchanged-Count PIC 9(7) VALUE 0.
+
+    01 WS-Reconcile-Heading.
+      05 FILLER PIC X(14) VALUE "Key        ".
+      05 FILLER PIC X(12) VALUE "Change  ".
+      05 FILLER PIC X(14) VALUE "Prior Amt   ".
+      05 FILLER PIC X(14) VALUE "Current Amt ".
+
+    01 WS-Reconcile-Detail.
+      05 RCD-Key PIC X(10).
+      05 FILLER PIC X(4) VALUE SPACES.
+      05 RCD-Change PIC X(8).
+      05 FILLER PIC X(4) VALUE SPACES.
+      05 RCD-Prior-Amount PIC Z,ZZZ,ZZ9.99-.
+      05 FILLER PIC X(4) VALUE SPACES.
+      05 RCD-Current-Amount PIC Z,ZZZ,ZZ9.99-.
+
+    *> Print queue option - spools a copy of the just-written report
+    *> to Print-Queue-File once it's complete.
+    01 WS-Print-Queue-Flag PIC A VALUE "N".
+      88 Print-Queue-Requested VALUE "Y" "y".
+    01 WS-Print-Queue-Path PIC X(80) VALUE "PrintQueue.txt".
+    01 WS-Print-Queue-Status PIC XX.
+      88 Print-Queue-Opened-Successfully VALUE "00".
+      88 Print-Queue-Not-Found VALUE "35".
+    01 WS-Print-Queue-Label PIC X(40) VALUE SPACES.
+    01 WS-Reconcile-Header-Label PIC X(40) VALUE SPACES.
+    01 WS-Reconcile-Detail-Label PIC X(60) VALUE SPACES.
+    01 WS-Report-Out-At-End-Flag PIC X VALUE "N".
+      88 Report-Out-At-End VALUE "Y".
+
+    *> Pagination for the spooled copy - a page header (title, date,
+    *> page number) every WS-Print-Queue-Lines-Per-Page lines, rather
+    *> than one unbroken run of report lines.
+    01 WS-Print-Queue-Lines-Per-Page PIC 9(3) VALUE 60.
+    01 WS-Print-Queue-Line-Count PIC 9(4) VALUE 0.
+    01 WS-Print-Queue-Page-Num PIC 9(3) VALUE 0.
+    01 WS-Print-Queue-Header-Line PIC X(132).
+    01 WS-Print-Queue-Date.
+      05 WS-PQ-Year PIC 9999.
+      05 FILLER PIC X VALUE "-".
+      05 WS-PQ-Month PIC 99.
+      05 FILLER PIC X VALUE "-".
+      05 WS-PQ-Day PIC 99.
+
+  *> Subroutine Parameters
+  LINKAGE SECTION.
+    01 LK-Run-ID PIC X(14).
+    01 LK-Terminal-ID PIC X(8).
+    01 LK-Operator-ID PIC X(8).
+
+  SCREEN SECTION.
+    COPY "SortReportScr.cpy". *> Sort 'n' Report screens
+
+PROCEDURE DIVISION USING LK-Run-ID LK-Terminal-ID LK-Operator-ID.
+  SortReportMain.
+    MOVE "INF" TO WS-Log-Level.
+    MOVE "Sort 'n' Report selected" TO WS-Log-Message.
+    CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+      LK-Terminal-ID LK-Operator-ID
+      WS-Log-Write-Status.
+
+    PERFORM LoadConfig.
+    IF Cfg-Report-Format-Csv THEN
+      MOVE "SortReport.csv" TO WS-Report-Out-Path
+    ELSE
+      MOVE "SortReport.txt" TO WS-Report-Out-Path
+    END-IF.
+
+    DISPLAY SC-Sort-Report-Menu.
+    ACCEPT SC-Sort-Report-Menu.
+
+    *> Reconciliation mode needs last run's Trans Master to compare
+    *> against, so set it aside now, before the sort below rebuilds
+    *> Trans-Master-File from scratch.
+    MOVE "N" TO WS-Prior-Master-Exists-Flag.
+    IF Reconcile-Requested THEN
+      CALL "CBL_CHECK_FILE_EXIST" USING WS-Trans-Master-Path
+        WS-Prior-Master-Info
+        RETURNING WS-Prior-Master-Check-Status
+      END-CALL
+      IF WS-Prior-Master-Check-Status = 0 THEN
+        CALL "CBL_RENAME_FILE" USING WS-Trans-Master-Path
+          WS-Prior-Master-Path
+          RETURNING WS-Rename-Status
+        END-CALL
+        IF WS-Rename-Status = 0 THEN
+          MOVE "Y" TO WS-Prior-Master-Exists-Flag
+        END-IF
+      END-IF
+    END-IF.
+
+    MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-Start-Seconds.
+
+    *> The operator's choice on SC-Sort-Report-Menu picks the sort's
+    *> major key, so the report is actually ordered the way it says it
+    *> is; Write-Report's control-break subtotal then groups on that
+    *> same major key (WS-Control-Break-Value), not a fixed field.
+    EVALUATE WS-Sort-Key-Choice
+      WHEN 2
+        SORT Sort-Work-File
+          ON ASCENDING KEY SW-Date
+          ON ASCENDING KEY SW-Key
+          INPUT PROCEDURE IS Load-Sort-Work
+          OUTPUT PROCEDURE IS Write-Report
+      WHEN OTHER
+        SORT Sort-Work-File
+          ON ASCENDING KEY SW-Key
+          ON ASCENDING KEY SW-Date
+          INPUT PROCEDURE IS Load-Sort-Work
+          OUTPUT PROCEDURE IS Write-Report
+    END-EVALUATE.
+
+    MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-End-Seconds.
+    COMPUTE WS-Elapsed-Seconds =
+      WS-End-Seconds - WS-Start-Seconds.
+    IF WS-Elapsed-Seconds < 0 THEN
+      *> Run crossed midnight - not worth chasing in a batch
+      *> window this short, just report 0 rather than a negative.
+      MOVE 0 TO WS-Elapsed-Seconds
+    END-IF.
+
+    MOVE "INF" TO WS-Log-Level.
+    STRING
+      "Sort 'n' Report completed - " DELIMITED BY SIZE
+      WS-Records-Written DELIMITED BY SIZE
+      " rec(s), " DELIMITED BY SIZE
+      WS-Elapsed-Seconds DELIMITED BY SIZE
+      "s" DELIMITED BY SIZE
+      INTO WS-Log-Message
+    END-STRING.
+    CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+      LK-Terminal-ID LK-Operator-ID
+      WS-Log-Write-Status.
+
+    MOVE "Reconciliation: not requested" TO WS-Reconcile-Header-Label.
+    MOVE SPACES TO WS-Reconcile-Detail-Label.
+    IF Reconcile-Requested THEN
+      IF Prior-Master-Exists THEN
+        PERFORM ReconcileMasters
+        MOVE "Reconciliation (see Reconcile.txt):" TO WS-Reconcile-Header-Label
+        STRING
+          "Added: " DELIMITED BY SIZE
+          WS-Reconcile-Added-Count DELIMITED BY SIZE
+          "  Removed: " DELIMITED BY SIZE
+          WS-Reconcile-Removed-Count DELIMITED BY SIZE
+          "  Changed: " DELIMITED BY SIZE
+          WS-Reconcile-Changed-Count DELIMITED BY SIZE
+          INTO WS-Reconcile-Detail-Label
+        END-STRING
+      ELSE
+        MOVE "Reconciliation: no previous run master found" TO WS-Reconcile-Header-Label
+        MOVE "INF" TO WS-Log-Level
+        MOVE "Sort 'n' Report: reconciliation requested but no previous run master was found" TO WS-Log-Message
+        CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+      LK-Terminal-ID LK-Operator-ID
+          WS-Log-Write-Status
+      END-IF
+    END-IF.
+
+    MOVE SPACES TO WS-Print-Queue-Label.
+    IF Print-Queue-Requested THEN
+      PERFORM SpoolReportToPrintQueue
+      STRING
+        "Sent to print queue: " DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Print-Queue-Path) DELIMITED BY SIZE
+        INTO WS-Print-Queue-Label
+      END-STRING
+      MOVE "INF" TO WS-Log-Level
+      MOVE "Sort 'n' Report: report spooled to print queue" TO WS-Log-Message
+      CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+      LK-Terminal-ID LK-Operator-ID
+        WS-Log-Write-Status
+    END-IF.
+
+    DISPLAY SC-Sort-Report-Done.
+    ACCEPT OMITTED.
+
+    GOBACK.
+
+  *> Reads the transaction extract and feeds it to the sort.
+  Load-Sort-Work.
+    MOVE "N" TO WS-Extract-Empty-Flag.
+    CALL "CBL_CHECK_FILE_EXIST" USING WS-Extract-Path WS-Extract-File-Info
+      RETURNING WS-Extract-File-Check-Status
+    END-CALL.
+    IF WS-Extract-File-Check-Status = 0 AND WS-Extract-File-Size = 0 THEN
+      MOVE "Y" TO WS-Extract-Empty-Flag
+    END-IF.
+
+    OPEN INPUT Trans-Extract-File.
+
+    IF Extract-Not-Found THEN
+      MOVE 410 TO WS-Error-Code
+      MOVE "Transaction extract not found" TO WS-Error-Msg
+      CALL "CloseWithError" USING WS-Error-Code WS-Error-Msg LK-Run-ID
+        LK-Terminal-ID LK-Operator-ID
+    ELSE IF Extract-Is-Empty THEN
+      CLOSE Trans-Extract-File
+      MOVE 410 TO WS-Error-Code
+      MOVE "Transaction extract is empty" TO WS-Error-Msg
+      CALL "CloseWithError" USING WS-Error-Code WS-Error-Msg LK-Run-ID
+        LK-Terminal-ID LK-Operator-ID
+    ELSE
+      PERFORM UNTIL Extract-Not-Found
+        READ Trans-Extract-File
+          AT END
+            MOVE "35" TO WS-Extract-File-Status
+          NOT AT END
+            ADD 1 TO WS-Records-Read
+            MOVE TE-Key TO SW-Key
+            MOVE TE-Date TO SW-Date
+            MOVE TE-Amount TO SW-Amount
+            MOVE TE-Status TO SW-Status
+            RELEASE SW-Record
+        END-READ
+      END-PERFORM
+      CLOSE Trans-Extract-File
+    END-IF
+    END-IF.
+
+  *> Formats the sorted records into the printed/viewable report.
+  Write-Report.
+    OPEN OUTPUT Report-Out-File.
+    OPEN OUTPUT Trans-Master-File.
+
+    IF Cfg-Report-Format-Csv THEN
+      MOVE "Key,Date,Amount,Status" TO RO-Line
+    ELSE
+      MOVE WS-Report-Heading TO RO-Line
+    END-IF.
+    WRITE RO-Line.
+
+    PERFORM UNTIL 1 = 2
+      RETURN Sort-Work-File
+        AT END
+          EXIT PERFORM
+        NOT AT END
+          EVALUATE WS-Sort-Key-Choice
+            WHEN 2
+              MOVE SW-Date TO WS-Current-Break-Value
+            WHEN OTHER
+              MOVE SW-Key TO WS-Current-Break-Value
+          END-EVALUATE
+
+          IF NOT First-Record
+            AND WS-Current-Break-Value NOT = WS-Control-Break-Value THEN
+            PERFORM Write-Status-Subtotal
+          END-IF
+          MOVE WS-Current-Break-Value TO WS-Control-Break-Value
+          MOVE "N" TO WS-First-Record
+
+          MOVE SW-Date TO WS-Unformatted-Date
+          PERFORM FormatDateForLocale
+
+          IF Cfg-Report-Format-Csv THEN
+            MOVE SW-Amount TO WS-Csv-Amount
+            MOVE SPACES TO WS-Csv-Line
+            STRING
+              FUNCTION TRIM(SW-Key) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Formatted-Date) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Csv-Amount) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              SW-Status DELIMITED BY SIZE
+              INTO WS-Csv-Line
+            END-STRING
+            MOVE WS-Csv-Line TO RO-Line
+          ELSE
+            MOVE SW-Key TO RD-Key
+            MOVE WS-Formatted-Date TO RD-Date
+            MOVE SW-Amount TO RD-Amount
+            MOVE SW-Status TO RD-Status
+            MOVE WS-Report-Detail TO RO-Line
+          END-IF
+          WRITE RO-Line
+          ADD 1 TO WS-Records-Written
+          ADD SW-Amount TO WS-Group-Total WS-Grand-Total
+
+          MOVE SW-Key TO TM-Key
+          MOVE SW-Date TO TM-Date
+          MOVE SW-Amount TO TM-Amount
+          MOVE SW-Status TO TM-Status
+          WRITE TM-Record
+            INVALID KEY
+              *> SW-Key repeats across many records in a run (the
+              *> normal case whenever more than one transaction shares
+              *> a branch/account, per the control-break logic above),
+              *> so Trans-Master-File is keyed one row per Key -
+              *> accumulate this transaction into the existing row
+              *> instead of losing it.
+              PERFORM Accumulate-Trans-Master
+          END-WRITE
+      END-RETURN
+    END-PERFORM.
+
+    IF NOT First-Record THEN
+      PERFORM Write-Status-Subtotal
+    END-IF.
+
+    IF Cfg-Report-Format-Csv THEN
+      MOVE WS-Grand-Total TO WS-Csv-Amount
+      MOVE SPACES TO WS-Csv-Line
+      STRING
+        ",,Grand Total," DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Csv-Amount) DELIMITED BY SIZE
+        INTO WS-Csv-Line
+      END-STRING
+      MOVE WS-Csv-Line TO RO-Line
+    ELSE
+      MOVE SPACES TO WS-Report-Total
+      MOVE "Grand Total:" TO RT-Label
+      MOVE WS-Grand-Total TO RT-Amount
+      MOVE WS-Report-Total TO RO-Line
+    END-IF.
+    WRITE RO-Line.
+
+    CLOSE Report-Out-File.
+    CLOSE Trans-Master-File.
+
+  *> TM-Record has just failed a WRITE with its key already present
+  *> (this run's Key repeated) - re-read the existing row for that key,
+  *> fold this transaction's amount into its running total and carry
+  *> its date/status forward as the latest, then REWRITE it. Keeps
+  *> Trans-Master-File genuinely unique-keyed (required by its
+  *> ORGANISATION INDEXED RECORD KEY) without silently dropping the
+  *> repeat, and keeps one row per Key for ReconcileMasters to compare.
+  Accumulate-Trans-Master.
+    MOVE SW-Amount TO WS-TM-Accum-Amount.
+    MOVE SW-Date TO WS-TM-Accum-Date.
+    MOVE SW-Status TO WS-TM-Accum-Status.
+
+    READ Trans-Master-File
+      INVALID KEY
+        MOVE "ERR" TO WS-Log-Level
+        MOVE "Sort 'n' Report: Trans Master accumulate read failed for a duplicate key" TO WS-Log-Message
+        CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+          LK-Terminal-ID LK-Operator-ID WS-Log-Write-Status
+      NOT INVALID KEY
+        ADD WS-TM-Accum-Amount TO TM-Amount
+        MOVE WS-TM-Accum-Date TO TM-Date
+        MOVE WS-TM-Accum-Status TO TM-Status
+        REWRITE TM-Record
+          INVALID KEY
+            MOVE "ERR" TO WS-Log-Level
+            MOVE "Sort 'n' Report: Trans Master accumulate rewrite failed" TO WS-Log-Message
+            CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+              LK-Terminal-ID LK-Operator-ID WS-Log-Write-Status
+        END-REWRITE
+    END-READ.
+
+  *> Copies the just-written report into Print-Queue-File, appending
+  *> like Audit-File/TicketFeed.csv so a print daemon watching that
+  *> file picks up the new report - with a page header (title, date,
+  *> page number) repeated every WS-Print-Queue-Lines-Per-Page lines
+  *> and a running line count, instead of one unbroken run of lines.
+  SpoolReportToPrintQueue.
+    OPEN INPUT Report-Out-File.
+    OPEN EXTEND Print-Queue-File.
+
+    IF Print-Queue-Not-Found THEN
+      OPEN OUTPUT Print-Queue-File
+    END-IF.
+
+    MOVE FUNCTION CURRENT-DATE(1:4) TO WS-PQ-Year.
+    MOVE FUNCTION CURRENT-DATE(5:2) TO WS-PQ-Month.
+    MOVE FUNCTION CURRENT-DATE(7:2) TO WS-PQ-Day.
+    MOVE 0 TO WS-Print-Queue-Page-Num.
+    MOVE 0 TO WS-Print-Queue-Line-Count.
+    PERFORM Write-Print-Queue-Page-Header.
+
+    MOVE "N" TO WS-Report-Out-At-End-Flag.
+    PERFORM UNTIL Report-Out-At-End
+      READ Report-Out-File
+        AT END
+          MOVE "Y" TO WS-Report-Out-At-End-Flag
+        NOT AT END
+          IF WS-Print-Queue-Line-Count >= WS-Print-Queue-Lines-Per-Page
+            THEN
+            PERFORM Write-Print-Queue-Page-Header
+          END-IF
+          MOVE RO-Line TO PQ-Line
+          WRITE PQ-Line
+          ADD 1 TO WS-Print-Queue-Line-Count
+      END-READ
+    END-PERFORM.
+
+    CLOSE Report-Out-File.
+    CLOSE Print-Queue-File.
+
+  *> Writes one page-header line into Print-Queue-File and resets the
+  *> per-page line count.
+  Write-Print-Queue-Page-Header.
+    ADD 1 TO WS-Print-Queue-Page-Num.
+    MOVE 0 TO WS-Print-Queue-Line-Count.
+    MOVE SPACES TO WS-Print-Queue-Header-Line.
+    STRING
+      "Sort 'n' Report - " DELIMITED BY SIZE
+      WS-Print-Queue-Date DELIMITED BY SIZE
+      " - Page " DELIMITED BY SIZE
+      WS-Print-Queue-Page-Num DELIMITED BY SIZE
+      INTO WS-Print-Queue-Header-Line
+    END-STRING.
+    MOVE WS-Print-Queue-Header-Line TO PQ-Line.
+    WRITE PQ-Line.
+
+  *> Prints the subtotal for the control-break group just finished
+  *> (grouped on whichever field WS-Sort-Key-Choice selected) and
+  *> resets the running total ready for the next group.
+  Write-Status-Subtotal.
+    IF Cfg-Report-Format-Csv THEN
+      MOVE WS-Group-Total TO WS-Csv-Amount
+      MOVE SPACES TO WS-Csv-Line
+      STRING
+        ",,Subtotal (" DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Control-Break-Value) DELIMITED BY SIZE
+        ")," DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Csv-Amount) DELIMITED BY SIZE
+        INTO WS-Csv-Line
+      END-STRING
+      MOVE WS-Csv-Line TO RO-Line
+    ELSE
+      MOVE SPACES TO WS-Report-Total
+      STRING
+        "Subtotal (" DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Control-Break-Value) DELIMITED BY SIZE
+        "):" DELIMITED BY SIZE
+        INTO RT-Label
+      END-STRING
+      MOVE WS-Group-Total TO RT-Amount
+      MOVE WS-Report-Total TO RO-Line
+    END-IF.
+    WRITE RO-Line.
+    MOVE 0 TO WS-Group-Total.
+
+  *> Reconciliation mode - compares this run's freshly rebuilt Trans
+  *> Master against the previous run's (renamed aside earlier in
+  *> SortReportMain), classifying each key as Added, Removed, Changed
+  *> or Unchanged. Same two-pointer key-compare idiom as
+  *> SortMerge.cob's Merge-Loop, just classifying instead of merging.
+  ReconcileMasters.
+    MOVE 0 TO WS-Reconcile-Added-Count.
+    MOVE 0 TO WS-Reconcile-Removed-Count.
+    MOVE 0 TO WS-Reconcile-Changed-Count.
+    MOVE 0 TO WS-Reconcile-Unchanged-Count.
+    MOVE "N" TO WS-At-End-Curr.
+    MOVE "N" TO WS-At-End-Prior.
+
+    OPEN INPUT Trans-Master-File.
+    OPEN INPUT Prior-Master-File.
+    OPEN OUTPUT Reconcile-Out-File.
+
+    MOVE WS-Reconcile-Heading TO RCO-Line.
+    WRITE RCO-Line.
+
+    PERFORM Read-Next-Curr.
+    PERFORM Read-Next-Prior.
+    PERFORM Reconcile-Loop
+      UNTIL Current-Master-At-End AND Prior-Master-At-End.
+
+    CLOSE Trans-Master-File.
+    CLOSE Prior-Master-File.
+    CLOSE Reconcile-Out-File.
+
+    MOVE "INF" TO WS-Log-Level.
+    STRING
+      "Sort 'n' Report reconciliation - " DELIMITED BY SIZE
+      WS-Reconcile-Added-Count DELIMITED BY SIZE
+      " added, " DELIMITED BY SIZE
+      WS-Reconcile-Removed-Count DELIMITED BY SIZE
+      " removed, " DELIMITED BY SIZE
+      WS-Reconcile-Changed-Count DELIMITED BY SIZE
+      " changed" DELIMITED BY SIZE
+      INTO WS-Log-Message
+    END-STRING.
+    CALL "WriteDebugLog" USING WS-Log-Level WS-Log-Message LK-Run-ID
+      LK-Terminal-ID LK-Operator-ID
+      WS-Log-Write-Status.
+
+  *> One step of the two-way key-compare reconciliation.
+  Reconcile-Loop.
+    EVALUATE TRUE
+      WHEN Current-Master-At-End
+        PERFORM Write-Reconcile-Removed
+        PERFORM Read-Next-Prior
+
+      WHEN Prior-Master-At-End
+        PERFORM Write-Reconcile-Added
+        PERFORM Read-Next-Curr
+
+      WHEN TM-Key < PM-Key
+        PERFORM Write-Reconcile-Added
+        PERFORM Read-Next-Curr
+
+      WHEN TM-Key > PM-Key
+        PERFORM Write-Reconcile-Removed
+        PERFORM Read-Next-Prior
+
+      WHEN FUNCTION ABS(TM-Amount - PM-Amount) > WS-Cfg-Reconcile-Tolerance
+        OR TM-Status NOT = PM-Status
+        PERFORM Write-Reconcile-Changed
+        PERFORM Read-Next-Curr
+        PERFORM Read-Next-Prior
+
+      WHEN OTHER
+        ADD 1 TO WS-Reconcile-Unchanged-Count
+        PERFORM Read-Next-Curr
+        PERFORM Read-Next-Prior
+    END-EVALUATE.
+
+  Write-Reconcile-Added.
+    MOVE TM-Key TO RCD-Key.
+    MOVE "Added" TO RCD-Change.
+    MOVE 0 TO RCD-Prior-Amount.
+    MOVE TM-Amount TO RCD-Current-Amount.
+    MOVE WS-Reconcile-Detail TO RCO-Line.
+    WRITE RCO-Line.
+    ADD 1 TO WS-Reconcile-Added-Count.
+
+  Write-Reconcile-Removed.
+    MOVE PM-Key TO RCD-Key.
+    MOVE "Removed" TO RCD-Change.
+    MOVE PM-Amount TO RCD-Prior-Amount.
+    MOVE 0 TO RCD-Current-Amount.
+    MOVE WS-Reconcile-Detail TO RCO-Line.
+    WRITE RCO-Line.
+    ADD 1 TO WS-Reconcile-Removed-Count.
+
+  Write-Reconcile-Changed.
+    MOVE TM-Key TO RCD-Key.
+    MOVE "Changed" TO RCD-Change.
+    MOVE PM-Amount TO RCD-Prior-Amount.
+    MOVE TM-Amount TO RCD-Current-Amount.
+    MOVE WS-Reconcile-Detail TO RCO-Line.
+    WRITE RCO-Line.
+    ADD 1 TO WS-Reconcile-Changed-Count.
+
+  Read-Next-Curr.
+    *> Trans-Master-File is ACCESS MODE DYNAMIC (see Accumulate-Trans-
+    *> Master) - NEXT is required here to walk it in key order; a bare
+    *> READ under DYNAMIC access would instead do a keyed random read.
+    READ Trans-Master-File NEXT
+      AT END
+        MOVE "Y" TO WS-At-End-Curr
+    END-READ.
+
+  Read-Next-Prior.
+    READ Prior-Master-File
+      AT END
+        MOVE "Y" TO WS-At-End-Prior
+    END-READ.
+
+  *> Loads the persisted Report Format setting, defaulting to TXT if
+  *> none has been saved yet.
+  LoadConfig.
+    OPEN INPUT Config-File.
+
+    IF Config-Not-Found THEN
+      MOVE "TXT" TO WS-Cfg-Report-Format
+      MOVE "en-GB" TO WS-Cfg-Locale
+      MOVE 0 TO WS-Cfg-Reconcile-Tolerance
+    ELSE
+      READ Config-File
+        AT END
+          CONTINUE
+        NOT AT END
+          MOVE CF-Config-Line(8:3) TO WS-Cfg-Report-Format
+          IF WS-Cfg-Report-Format = SPACES THEN
+            MOVE "TXT" TO WS-Cfg-Report-Format
+          END-IF
+          MOVE CF-Config-Line(51:5) TO WS-Cfg-Locale
+          IF WS-Cfg-Locale = SPACES THEN
+            MOVE "en-GB" TO WS-Cfg-Locale
+          END-IF
+          IF CF-Config-Line(56:9) = SPACES THEN
+            MOVE 0 TO WS-Cfg-Reconcile-Tolerance
+          ELSE
+            MOVE CF-Config-Line(56:9) TO WS-Cfg-Reconcile-Tolerance
+          END-IF
+      END-READ
+      CLOSE Config-File
+    END-IF.
+
+  *> Formats an 8-byte YYYYMMDD date per WS-Cfg-Locale into
+  *> WS-Formatted-Date: en-GB as DD/MM/YYYY, en-US as MM/DD/YYYY.
+  FormatDateForLocale.
+    IF Cfg-Locale-En-Us THEN
+      STRING
+        WS-Unformatted-Date(5:2) DELIMITED BY SIZE
+        "/" DELIMITED BY SIZE
+        WS-Unformatted-Date(7:2) DELIMITED BY SIZE
+        "/" DELIMITED BY SIZE
+        WS-Unformatted-Date(1:4) DELIMITED BY SIZE
+        INTO WS-Formatted-Date
+      END-STRING
+    ELSE
+      STRING
+        WS-Unformatted-Date(7:2) DELIMITED BY SIZE
+        "/" DELIMITED BY SIZE
+        WS-Unformatted-Date(5:2) DELIMITED BY SIZE
+        "/" DELIMITED BY SIZE
+        WS-Unformatted-Date(1:4) DELIMITED BY SIZE
+        INTO WS-Formatted-Date
+      END-STRING
+    END-IF.
+
+END PROGRAM SortReport.
