@@ -1,23 +1,87 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CloseWithError.
 
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+      *> Feed file for the ticketing system - one line per failure,
+      *> appended to like Audit-File in CobAll, so an external poller
+      *> can pick up new rows and open tickets for them.
+      SELECT Ticket-Feed-File ASSIGN TO "TicketFeed.csv"
+      ORGANISATION LINE SEQUENTIAL
+      ACCESS MODE SEQUENTIAL
+      FILE STATUS WS-Ticket-Feed-Status.
+
 DATA DIVISION.
+  FILE SECTION.
+    FD Ticket-Feed-File.
+      *> One CSV row: date,time,run id,error code,category,message.
+      01 TF-Line PIC X(160).
+
   LOCAL-STORAGE SECTION.
     01 LS-Log-Level PIC A(4).
-    01 LS-Log-Msg PIC X(80).
+    *> Catalog desc (<=40) + ": " + error msg (<=40) +
+    *> " (Closing with Err#" + code (3) + ")" can run to 106 bytes -
+    *> sized with headroom so the STRING below never truncates.
+    01 LS-Log-Msg PIC X(110).
+    01 LS-Log-Write-Status PIC XX.
+
+    *> Standard description for known error codes, looked up by
+    *> LookupErrorCatalog so every close for a given code reads the
+    *> same way in the log and on screen, regardless of what the
+    *> caller happened to put in LK-Error-Msg.
+    01 LS-Catalog-Desc PIC X(40) VALUE "Unclassified error".
+
+    *> Ticket feed file status
+    01 WS-Ticket-Feed-Status PIC XX.
+      88 Ticket-Feed-Opened-Successfully VALUE "00".
+      88 Ticket-Feed-Not-Found VALUE "35".
+
+    *> Today's date and time, used on the ticket feed row - mirrors
+    *> WriteDebugLog.cob's approach.
+    01 WS-Date.
+      05 WS-Year PIC 9999.
+      05 FILLER PIC X VALUE "-".
+      05 WS-Month PIC 99.
+      05 FILLER PIC X VALUE "-".
+      05 WS-Day PIC 99.
+    01 WS-Time.
+      05 WS-Hour PIC 99.
+      05 FILLER PIC X VALUE ":".
+      05 WS-Minute PIC 99.
+      05 FILLER PIC X VALUE ":".
+      05 WS-Second PIC 99.
+
+    01 LS-Ticket-Line PIC X(160).
+
+    *> Scratch area for folding a failed debug log write into
+    *> LK-Error-Msg - built separately since LK-Error-Msg can't be
+    *> both the source and target of the same STRING.
+    *> Error msg (<=40) + " [log write failed " + status (2) + "]"
+    *> can run to 63 bytes - sized with headroom.
+    01 LS-Escalated-Msg PIC X(70) VALUE SPACES.
 
   LINKAGE SECTION.
     01 LK-Error-Code PIC 999.
-    01 LK-Error-Msg PIC X(40).
+    *> Wide enough to hold LS-Escalated-Msg's "[log write failed XX]"
+    *> annotation (up to 63 bytes) without it being truncated straight
+    *> back off again by the MOVE into this field below.
+    01 LK-Error-Msg PIC X(70).
+    01 LK-Run-ID PIC X(14).
+    01 LK-Terminal-ID PIC X(8).
+    01 LK-Operator-ID PIC X(8).
 
   SCREEN SECTION.
     COPY "ErrorCloseScr.cpy". *> Error Screen
-    COPY "MenuChoiceErr.cpy".
 
-PROCEDURE DIVISION USING LK-Error-Code LK-Error-Msg.
+PROCEDURE DIVISION USING LK-Error-Code LK-Error-Msg LK-Run-ID LK-Terminal-ID
+  LK-Operator-ID.
   MOVE "ERR" TO LS-Log-Level.
+  PERFORM LookupErrorCatalog.
 
   STRING
+    FUNCTION TRIM(LS-Catalog-Desc) DELIMITED BY SIZE
+    ": " DELIMITED BY SIZE
     FUNCTION TRIM(LK-Error-Msg) DELIMITED BY SIZE
     " (Closing with Err#" DELIMITED BY SIZE
     LK-Error-Code DELIMITED BY SIZE
@@ -26,17 +90,83 @@ PROCEDURE DIVISION USING LK-Error-Code LK-Error-Msg.
     INTO LS-Log-Msg
   END-STRING.
 
-  CALL "WriteDebugLog" USING LS-Log-Level LS-Log-Msg.
+  CALL "WriteDebugLog" USING LS-Log-Level LS-Log-Msg LK-Run-ID
+    LK-Terminal-ID LK-Operator-ID LS-Log-Write-Status.
+
+  *> WriteDebugLog returns "00" on a successful (or filtered-out)
+  *> write - anything else means this close never made it to
+  *> Debug.log. Don't proceed as if it was safely logged: fold the
+  *> failed write's status into the ticket feed row and into the
+  *> close screen's message so it's visible somewhere even though
+  *> Debug.log itself couldn't be written.
+  IF LS-Log-Write-Status NOT = "00" THEN
+    MOVE SPACES TO LS-Escalated-Msg
+    STRING
+      FUNCTION TRIM(LK-Error-Msg) DELIMITED BY SIZE
+      " [log write failed " DELIMITED BY SIZE
+      LS-Log-Write-Status DELIMITED BY SIZE
+      "]" DELIMITED BY SIZE
+      INTO LS-Escalated-Msg
+    END-STRING
+    MOVE LS-Escalated-Msg TO LK-Error-Msg
+  END-IF.
 
-  EVALUATE LK-Error-Code
-    WHEN 595
-      DISPLAY SC-Menu-Error
-      ACCEPT OMITTED
-    WHEN OTHER
-      DISPLAY SC-Err-Close
-      ACCEPT OMITTED
-  END-EVALUATE.
+  PERFORM WriteTicketFeed.
+
+  DISPLAY SC-Err-Close.
+  ACCEPT OMITTED.
 
   STOP RUN WITH ERROR LK-Error-Code.
 
+  *> Catalog of known error codes, so every caller of CloseWithError
+  *> gets a consistent category description on screen and in the log.
+  LookupErrorCatalog.
+    EVALUATE LK-Error-Code
+      WHEN 404
+        MOVE "Invalid menu option selected" TO LS-Catalog-Desc
+      WHEN 410
+        MOVE "Input file missing or empty" TO LS-Catalog-Desc
+      WHEN 500
+        MOVE "Debug log write failure" TO LS-Catalog-Desc
+      WHEN OTHER
+        MOVE "Unclassified error" TO LS-Catalog-Desc
+    END-EVALUATE.
+
+  *> Appends one row to TicketFeed.csv for every error close, so the
+  *> ticketing system's poller has something to open a ticket against.
+  WriteTicketFeed.
+    MOVE FUNCTION CURRENT-DATE(1:4) TO WS-Year.
+    MOVE FUNCTION CURRENT-DATE(5:2) TO WS-Month.
+    MOVE FUNCTION CURRENT-DATE(7:2) TO WS-Day.
+    MOVE FUNCTION CURRENT-DATE(9:2) TO WS-Hour.
+    MOVE FUNCTION CURRENT-DATE(11:2) TO WS-Minute.
+    MOVE FUNCTION CURRENT-DATE(13:2) TO WS-Second.
+
+    STRING
+      WS-Date DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      WS-Time DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      FUNCTION TRIM(LK-Run-ID) DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      LK-Error-Code DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      FUNCTION TRIM(LS-Catalog-Desc) DELIMITED BY SIZE
+      "," DELIMITED BY SIZE
+      FUNCTION TRIM(LK-Error-Msg) DELIMITED BY SIZE
+      INTO LS-Ticket-Line
+    END-STRING.
+
+    OPEN EXTEND Ticket-Feed-File.
+
+    IF Ticket-Feed-Not-Found THEN
+      OPEN OUTPUT Ticket-Feed-File
+    END-IF.
+
+    IF Ticket-Feed-Opened-Successfully THEN
+      MOVE LS-Ticket-Line TO TF-Line
+      WRITE TF-Line
+      CLOSE Ticket-Feed-File
+    END-IF.
+
 END PROGRAM CloseWithError.
