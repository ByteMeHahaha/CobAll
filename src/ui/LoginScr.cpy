@@ -0,0 +1,17 @@
+*> Login/terminal-identification screen, shown once before the main
+*> menu so each interactive session is tied to an operator and
+*> terminal in the debug log and audit trail.
+01 SC-Login
+  BACKGROUND-COLOUR 7
+  FOREGROUND-COLOUR 0.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "CobAll Prototype".
+  05 LINE 4 COL 3 VALUE "------------------".
+  05 LINE 6 COL 3 VALUE "Terminal ID: ".
+  05 LINE 6 COL + 1 PIC X(8) USING WS-Terminal-ID
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 7 COL 3 VALUE "Operator ID: ".
+  05 LINE 7 COL + 1 PIC X(8) USING WS-Operator-ID
+    REVERSE-VIDEO
+    REQUIRED.
