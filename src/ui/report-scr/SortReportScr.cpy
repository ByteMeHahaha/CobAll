@@ -0,0 +1,40 @@
+*> Sort 'n' Report - key selection screen
+01 SC-Sort-Report-Menu
+  BACKGROUND-COLOUR 7
+  FOREGROUND-COLOUR 0.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "Sort 'n' Report".
+  05 LINE 4 COL 3 VALUE "---------------".
+  05 LINE 6 COL 3 VALUE "Sort the daily transaction extract by:".
+  05 LINE 7 COL 5 VALUE "1. Branch/Account Key".
+  05 LINE 8 COL 5 VALUE "2. Transaction Date".
+  05 LINE 10 COL 3 VALUE "Your choice: ".
+  05 LINE 10 COL + 1 PIC 9 USING WS-Sort-Key-Choice
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 12 COL 3 VALUE "Reconcile against previous run? (Y/N): ".
+  05 LINE 12 COL + 1 PIC A USING WS-Reconcile-Flag
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 13 COL 3 VALUE "Send to print queue? (Y/N): ".
+  05 LINE 13 COL + 1 PIC A USING WS-Print-Queue-Flag
+    REVERSE-VIDEO
+    REQUIRED.
+
+*> Sort 'n' Report - completion screen
+01 SC-Sort-Report-Done
+  BACKGROUND-COLOUR 7
+  FOREGROUND-COLOUR 0.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "Sort 'n' Report - Complete".
+  05 LINE 4 COL 3 VALUE "--------------------------".
+  05 LINE 6 COL 3 VALUE "Records Read: ".
+  05 LINE 6 COL + 1 PIC ZZZ,ZZ9 FROM WS-Records-Read.
+  05 LINE 7 COL 3 VALUE "Records Written: ".
+  05 LINE 7 COL + 1 PIC ZZZ,ZZ9 FROM WS-Records-Written.
+  05 LINE 8 COL 3 VALUE "Report File: ".
+  05 LINE 8 COL + 1 PIC X(40) FROM WS-Report-Out-Path.
+  05 LINE 9 COL 3 PIC X(40) FROM WS-Print-Queue-Label.
+  05 LINE 10 COL 3 PIC X(40) FROM WS-Reconcile-Header-Label.
+  05 LINE 11 COL 5 PIC X(60) FROM WS-Reconcile-Detail-Label.
+  05 LINE 13 COL 3 VALUE "Press Enter to return to the Main Menu.".
