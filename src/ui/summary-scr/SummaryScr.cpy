@@ -0,0 +1,29 @@
+*> Daily Summary screen - severity counts from today's Debug.log lines.
+01 SC-Daily-Summary
+  BACKGROUND-COLOUR 7
+  FOREGROUND-COLOUR 0.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "Daily Summary".
+  05 LINE 4 COL 3 VALUE "-------------".
+  05 LINE 6 COL 3 VALUE "Date: ".
+  05 LINE 6 COL + 1 PIC X(10) USING WS-Summary-Date.
+
+  05 LINE 8 COL 3 VALUE "DBG : ".
+  05 LINE 8 COL + 1 PIC ZZZZ9 USING WS-Summary-Dbg-Count.
+  05 LINE 9 COL 3 VALUE "INF : ".
+  05 LINE 9 COL + 1 PIC ZZZZ9 USING WS-Summary-Inf-Count.
+  05 LINE 10 COL 3 VALUE "WARN: ".
+  05 LINE 10 COL + 1 PIC ZZZZ9 USING WS-Summary-Warn-Count.
+  05 LINE 11 COL 3 VALUE "ERR : ".
+  05 LINE 11 COL + 1 PIC ZZZZ9 USING WS-Summary-Err-Count.
+  05 LINE 12 COL 3 VALUE "Total: ".
+  05 LINE 12 COL + 1 PIC ZZZZ9 USING WS-Summary-Total-Count.
+
+  05 LINE 14 COL 3 VALUE "ERR messages today (most recent 5 shown):".
+  05 LINE 15 COL 3 PIC X(160) FROM WS-Summary-Err-Line(1).
+  05 LINE 16 COL 3 PIC X(160) FROM WS-Summary-Err-Line(2).
+  05 LINE 17 COL 3 PIC X(160) FROM WS-Summary-Err-Line(3).
+  05 LINE 18 COL 3 PIC X(160) FROM WS-Summary-Err-Line(4).
+  05 LINE 19 COL 3 PIC X(160) FROM WS-Summary-Err-Line(5).
+
+  05 LINE 21 COL 3 VALUE "Press Enter to return to the Main Menu.".
