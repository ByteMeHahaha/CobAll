@@ -2,9 +2,19 @@
   BACKGROUND-COLOUR 7
   FOREGROUND-COLOUR 0.
   05 BLANK SCREEN.
-  05 LINE 3 COL 3 VALUE "Settings [WIP]".
-  05 LINE 4 COL 3 VALUE "--------------".
-  *> TODO => Replace values below with input fields
-  05 LINE 7 COL 3 VALUE "Debug Logging: On".
-  05 LINE 8 COL 3 VALUE "Back? (Y/N) ".
-  05 LINE 8 COL + 1 PIC A USING WS-Settings-GoBack.
+  05 LINE 3 COL 3 VALUE "Settings".
+  05 LINE 4 COL 3 VALUE "--------".
+  05 LINE 7 COL 3 VALUE "Debug Logging (Y/N): ".
+  05 LINE 7 COL + 1 PIC A USING WS-Cfg-Debug-Logging
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 8 COL 3 VALUE "Report Format (TXT/CSV): ".
+  05 LINE 8 COL + 1 PIC X(3) USING WS-Cfg-Report-Format
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 9 COL 3 VALUE "Log Settings (Level/Location/Locale)? (Y/N): ".
+  05 LINE 9 COL + 1 PIC A USING WS-Log-Settings-Flag
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 11 COL 3 VALUE "Back? (Y/N) ".
+  05 LINE 11 COL + 1 PIC A USING WS-Settings-GoBack.
