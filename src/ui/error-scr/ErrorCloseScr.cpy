@@ -0,0 +1,16 @@
+01 SC-Err-Close.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "Abnormal Program Close"
+    FOREGROUND-COLOR 4 *> Red text
+    BACKGROUND-COLOR 14 *> Yellow background
+    BLINK.
+  05 LINE 4 COL 3 VALUE "----------------------"
+    FOREGROUND-COLOR 4
+    BACKGROUND-COLOR 14.
+  05 LINE 6 COL 3 VALUE "Err#: ".
+  05 LINE 6 COL + 1 PIC 999 FROM LK-Error-Code.
+  05 LINE 7 COL 3 VALUE "Category: ".
+  05 LINE 7 COL + 1 PIC X(40) FROM LS-Catalog-Desc.
+  05 LINE 8 COL 3 VALUE "Message: ".
+  05 LINE 8 COL + 1 PIC X(70) FROM LK-Error-Msg.
+  05 LINE 11 COL 3 VALUE "Press Enter to Exit.".
