@@ -0,0 +1,15 @@
+*> Operator alert shown whenever an ERR-level line actually gets
+*> written to Debug.log, so it isn't only ever seen by whoever
+*> happens to open the log file later.
+01 SC-Err-Alert.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "ERR Logged - Operator Alert"
+    FOREGROUND-COLOR 4 *> Red text
+    BACKGROUND-COLOR 14 *> Yellow background
+    BLINK.
+  05 LINE 4 COL 3 VALUE "---------------------------"
+    FOREGROUND-COLOR 4
+    BACKGROUND-COLOR 14.
+  05 LINE 6 COL 3 VALUE "Message: ".
+  05 LINE 6 COL + 1 PIC X(80) FROM WS-Debug-Message.
+  05 LINE 9 COL 3 VALUE "Press Enter to acknowledge.".
