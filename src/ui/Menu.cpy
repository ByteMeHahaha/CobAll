@@ -11,8 +11,11 @@
   05 LINE 9 COL 7 VALUE '2. Sort and Merge Files'.
   05 LINE 10 COL 7 VALUE "3. Settings".
   05 LINE 11 COL 7 VALUE "4. Exit".
+  05 LINE 12 COL 7 VALUE "5. View Debug Log".
+  05 LINE 13 COL 7 VALUE "6. Help".
+  05 LINE 14 COL 7 VALUE "7. Daily Summary".
 
-  05 LINE 13 COL 3 VALUE "Your choice: ".
-  05 LINE 13 COL + 1 PIC 9 USING WS-Main-Menu-Choice
+  05 LINE 16 COL 3 VALUE "Your choice: ".
+  05 LINE 16 COL + 1 PIC 99 USING WS-Main-Menu-Choice
     REVERSE-VIDEO
     REQUIRED.
