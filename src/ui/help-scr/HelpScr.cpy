@@ -0,0 +1,22 @@
+*> Help screen - a plain-language description of each main menu option.
+01 SC-Help
+  BACKGROUND-COLOUR 7
+  FOREGROUND-COLOUR 0.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "CobAll Help".
+  05 LINE 4 COL 3 VALUE "-----------".
+
+  05 LINE 6 COL 3 VALUE '1. "Sort ''n'' Report" - sorts the daily'.
+  05 LINE 7 COL 6 VALUE "transaction extract and writes a report.".
+  05 LINE 9 COL 3 VALUE "2. Sort and Merge Files - key-compares two".
+  05 LINE 10 COL 6 VALUE "sorted input files into one merged output.".
+  05 LINE 12 COL 3 VALUE "3. Settings - debug logging, minimum severity,".
+  05 LINE 13 COL 6 VALUE "Report Format, and Log Settings (Level/Location/Locale).".
+  05 LINE 15 COL 3 VALUE "4. Exit - closes CobAll.".
+  05 LINE 17 COL 3 VALUE "5. View Debug Log - pages through Debug.log".
+  05 LINE 18 COL 6 VALUE "on screen, oldest entries first.".
+  05 LINE 20 COL 3 VALUE "6. Help - shows this screen.".
+  05 LINE 22 COL 3 VALUE "7. Daily Summary - counts today's Debug.log".
+  05 LINE 23 COL 6 VALUE "lines by severity.".
+
+  05 LINE 25 COL 3 VALUE "Press Enter to return to the Main Menu.".
