@@ -0,0 +1,23 @@
+*> Settings sub-menu - log severity threshold, log file location and
+*> locale, split out from the main Settings screen once it grew past
+*> a single form's worth of fields.
+01 SC-Log-Settings
+  BACKGROUND-COLOUR 7
+  FOREGROUND-COLOUR 0.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "Settings - Log Settings".
+  05 LINE 4 COL 3 VALUE "-----------------------".
+  05 LINE 7 COL 3 VALUE "Log Threshold (DBG/INF/WARN/ERR): ".
+  05 LINE 7 COL + 1 PIC X(4) USING WS-Cfg-Log-Threshold
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 8 COL 3 VALUE "Debug Log Path: ".
+  05 LINE 8 COL + 1 PIC X(40) USING WS-Debug-Log-Path
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 9 COL 3 VALUE "Locale (en-GB/en-US): ".
+  05 LINE 9 COL + 1 PIC X(5) USING WS-Cfg-Locale
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 11 COL 3 VALUE "Back? (Y/N) ".
+  05 LINE 11 COL + 1 PIC A USING WS-LogSettings-GoBack.
