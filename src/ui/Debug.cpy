@@ -1,4 +1,16 @@
-*> Debug screen
+*> Debug log viewer - severity filter prompt, shown once before
+*> paging starts (req012).
+01 SC-Debug-Filter-Prompt
+  BACKGROUND-COLOUR 7
+  FOREGROUND-COLOUR 0.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "CobAll Debug Log Viewer".
+  05 LINE 4 COL 3 VALUE "------------------------".
+  05 LINE 6 COL 3 VALUE "Minimum severity to show (DBG/INF/WARN/ERR, blank=all): ".
+  05 LINE 6 COL + 1 PIC X(4) USING WS-Debug-View-Filter.
+
+*> Debug log viewer screen - shows Debug.log a page at a time, most
+*> recent entries first (req012).
 01 SC-Debug-Screen
   BACKGROUND-COLOUR 7 *> White
   FOREGROUND-COLOUR 0. *> Black
@@ -7,4 +19,25 @@
   *> Heading
   05 LINE 3 COL 3 VALUE "CobAll Debug Screen".
   05 LINE 4 COL 3 VALUE "-------------------".
-  05 LINE 6 COL 3 VALUE "WIP Screen. Press Enter to Exit.".
+  05 LINE 5 COL 3 PIC X(40) FROM WS-Debug-View-Path.
+  05 LINE 6 COL 3 VALUE "Filter (min severity): ".
+  05 LINE 6 COL + 1 PIC X(4) FROM WS-Debug-View-Filter.
+
+  05 LINE 7 COL 3 PIC X(160) FROM WS-Debug-View-Line(1).
+  05 LINE 8 COL 3 PIC X(160) FROM WS-Debug-View-Line(2).
+  05 LINE 9 COL 3 PIC X(160) FROM WS-Debug-View-Line(3).
+  05 LINE 10 COL 3 PIC X(160) FROM WS-Debug-View-Line(4).
+  05 LINE 11 COL 3 PIC X(160) FROM WS-Debug-View-Line(5).
+  05 LINE 12 COL 3 PIC X(160) FROM WS-Debug-View-Line(6).
+  05 LINE 13 COL 3 PIC X(160) FROM WS-Debug-View-Line(7).
+  05 LINE 14 COL 3 PIC X(160) FROM WS-Debug-View-Line(8).
+  05 LINE 15 COL 3 PIC X(160) FROM WS-Debug-View-Line(9).
+  05 LINE 16 COL 3 PIC X(160) FROM WS-Debug-View-Line(10).
+  05 LINE 17 COL 3 PIC X(160) FROM WS-Debug-View-Line(11).
+  05 LINE 18 COL 3 PIC X(160) FROM WS-Debug-View-Line(12).
+  05 LINE 19 COL 3 PIC X(160) FROM WS-Debug-View-Line(13).
+  05 LINE 20 COL 3 PIC X(160) FROM WS-Debug-View-Line(14).
+  05 LINE 21 COL 3 PIC X(160) FROM WS-Debug-View-Line(15).
+
+  05 LINE 23 COL 3 VALUE "More? (Enter=continue, N=stop): ".
+  05 LINE 23 COL + 1 PIC A USING WS-Debug-View-Stop.
