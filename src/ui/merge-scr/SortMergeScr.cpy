@@ -0,0 +1,60 @@
+*> Sort and Merge Files - input/output file prompt
+01 SC-Sort-Merge-Menu
+  BACKGROUND-COLOUR 7
+  FOREGROUND-COLOUR 0.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "Sort and Merge Files".
+  05 LINE 4 COL 3 VALUE "--------------------".
+  05 LINE 6 COL 3 VALUE "First input file:  ".
+  05 LINE 6 COL + 1 PIC X(40) USING WS-Merge-In-Path-1
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 7 COL 3 VALUE "First input organization (1=Sequential 2=Indexed): ".
+  05 LINE 7 COL + 1 PIC 9 USING WS-Merge-In-Org-1
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 8 COL 3 VALUE "Second input file: ".
+  05 LINE 8 COL + 1 PIC X(40) USING WS-Merge-In-Path-2
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 9 COL 3 VALUE "Second input organization (1=Sequential 2=Indexed): ".
+  05 LINE 9 COL + 1 PIC 9 USING WS-Merge-In-Org-2
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 10 COL 3 VALUE "Merged output file:".
+  05 LINE 10 COL + 1 PIC X(40) USING WS-Merge-Out-Path
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 11 COL 3 VALUE "Dry run (no output written)? (Y/N): ".
+  05 LINE 11 COL + 1 PIC A USING WS-Dry-Run-Flag
+    REVERSE-VIDEO
+    REQUIRED.
+  05 LINE 12 COL 3 VALUE "Transcode output to EBCDIC for exchange? (Y/N): ".
+  05 LINE 12 COL + 1 PIC A USING WS-Transcode-Flag
+    REVERSE-VIDEO
+    REQUIRED.
+
+*> Sort and Merge Files - match/unmatched summary
+01 SC-Sort-Merge-Done
+  BACKGROUND-COLOUR 7
+  FOREGROUND-COLOUR 0.
+  05 BLANK SCREEN.
+  05 LINE 3 COL 3 VALUE "Sort and Merge Files - Complete".
+  05 LINE 4 COL 3 VALUE "--------------------------------".
+  05 LINE 5 COL 3 PIC X(40) FROM WS-Dry-Run-Label.
+  05 LINE 6 COL 3 VALUE "Read from file 1:  ".
+  05 LINE 6 COL + 1 PIC ZZZ,ZZ9 FROM WS-Records-Read-1.
+  05 LINE 7 COL 3 VALUE "Read from file 2:  ".
+  05 LINE 7 COL + 1 PIC ZZZ,ZZ9 FROM WS-Records-Read-2.
+  05 LINE 8 COL 3 VALUE "Matched keys:      ".
+  05 LINE 8 COL + 1 PIC ZZZ,ZZ9 FROM WS-Matched-Count.
+  05 LINE 9 COL 3 VALUE "Unmatched (file 1):".
+  05 LINE 9 COL + 1 PIC ZZZ,ZZ9 FROM WS-Unmatched-Count-1.
+  05 LINE 10 COL 3 VALUE "Unmatched (file 2):".
+  05 LINE 10 COL + 1 PIC ZZZ,ZZ9 FROM WS-Unmatched-Count-2.
+  05 LINE 11 COL 3 VALUE "Written to output: ".
+  05 LINE 11 COL + 1 PIC ZZZ,ZZ9 FROM WS-Records-Written.
+  05 LINE 12 COL 3 PIC X(40) FROM WS-Key-Range-Label-1.
+  05 LINE 13 COL 3 PIC X(40) FROM WS-Key-Range-Label-2.
+  05 LINE 14 COL 3 PIC X(60) FROM WS-Dup-Key-Label.
+  05 LINE 16 COL 3 VALUE "Press Enter to return to the Main Menu.".
