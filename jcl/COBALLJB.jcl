@@ -0,0 +1,50 @@
+//COBALLJB JOB (ACCT),'RUN COBALL',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*
+//* Runs CobAll unattended using the BATCH= PARM added in req010.
+//* PARM.RUN='BATCH=1' drives Sort 'n' Report, 'BATCH=2' drives
+//* Sort and Merge Files - same as picking that option off the menu,
+//* just without anyone at the screen to answer it.
+//*
+//COBALL   PROC FUNC='BATCH=1'
+//RUN      EXEC PGM=COBALL,PARM='&FUNC'
+//STEPLIB  DD DISP=SHR,DSN=YOUR.LOAD.LIBRARY
+//DEBUGLOG DD DISP=SHR,DSN=YOUR.COBALL.DEBUG.LOG
+//SYSOUT   DD SYSOUT=*
+//*
+//* Sort 'n' Report's print queue option (req038) appends spooled
+//* reports to PrintQueue.txt on disk. To route them straight to the
+//* operator's print queue instead, add a DD for that path pointing
+//* at SYSOUT=* with the printer's output class, e.g.:
+//*   //PRTQUEUE DD SYSOUT=(A,,PRT1)
+//*
+//         PEND
+//*
+//* Resubmission / retry guidance (req037)
+//* ---------------------------------------
+//* This job runs in the overnight batch window (22:00-06:00 local).
+//* If STEP1 ends with a non-zero return code or abends before the
+//* window closes, consult the RC/abend code in SYSOUT before
+//* resubmitting - CobAll does not leave Trans-Master-File or
+//* Merge-Out-File half-written on an unattended run, so a plain
+//* RESTART=STEP1 resubmission is safe once the cause is understood:
+//*   RC=0    Normal completion - nothing to do.
+//*   RC=404  Invalid PARM (unknown BATCH= function), or an invalid
+//*           main menu choice on the interactive path. Will not
+//*           succeed on resubmission without fixing &FUNC first -
+//*           do not resubmit, escalate to whoever owns the schedule.
+//*   RC=410  Input file (transaction extract / merge input) missing
+//*           or empty. Confirm the upstream feed landed and isn't
+//*           zero-length, then resubmit with RESTART=STEP1.
+//*   Any other non-zero RC  CloseWithError's catalog (see
+//*           CloseWithError.cob's LookupErrorCatalog) has no entry
+//*           for it yet - check TicketFeed.csv and Debug.log for the
+//*           message before resubmitting.
+//*   Uxxxx/Sxxx abend  Resubmit once with RESTART=STEP1. If it fails
+//*           a second time, hold the job and escalate rather than
+//*           resubmitting again unattended.
+//* If the window has already closed, do not resubmit - hold the job
+//* for the next scheduled window and notify the batch support queue.
+//*
+//* Sample invocation - Sort 'n' Report, unattended.
+//STEP1    EXEC COBALL,FUNC='BATCH=1'
